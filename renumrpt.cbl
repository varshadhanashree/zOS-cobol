@@ -0,0 +1,32 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RENUMRPT.
+000030*REMARKS.    STANDALONE DRIVER FOR THE POST-RUN SUMMARY/
+000040*            CHANGE REPORT.  RUN AFTER RENUM/RENUMLIB (AND,
+000050*            IF USED, RENUMXRF) TO SEE HOW MANY LINES WERE
+000060*            JUST RENUMBERED VS HOW MANY ACTUALLY CHANGED.
+000070 ENVIRONMENT DIVISION.
+000080 CONFIGURATION SECTION.
+000090 SOURCE-COMPUTER.
+000100     Linux.
+000110 OBJECT-COMPUTER.
+000120     Linux.
+000130 DATA DIVISION.
+000140 WORKING-STORAGE SECTION.
+000150 COPY RENRPTLS.
+000160 PROCEDURE DIVISION.
+000170     MOVE "infile"   TO RS-IN-PATH.
+000180     MOVE "outfile"  TO RS-OUT-PATH.
+000190     MOVE "RENUM"    TO RS-DECK-NAME.
+000200     CALL "RENRPTEN" USING RENRPT-PARMS.
+000210     DISPLAY "RENUMRPT: DECK=" RS-DECK-NAME
+000220         " RC=" RS-RETURN-CODE " " RS-MESSAGE.
+000230     DISPLAY "RENUMRPT: RECORDS COMPARED=" RS-RECORDS-COMPARED
+000240         " CHANGED=" RS-CHANGED-COUNT
+000250         " RENUMBERED-ONLY=" RS-UNCHANGED-COUNT.
+000260     DISPLAY "RENUMRPT: OLD SEQNO " RS-FIRST-OLD-SEQNO
+000270         "-" RS-LAST-OLD-SEQNO
+000280         "  NEW SEQNO " RS-FIRST-NEW-SEQNO
+000290         "-" RS-LAST-NEW-SEQNO.
+000300 STOPIT.
+000305     MOVE RS-RETURN-CODE TO RETURN-CODE.
+000310     STOP RUN.
