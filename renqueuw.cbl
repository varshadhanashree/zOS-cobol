@@ -0,0 +1,198 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RENQUEUW.
+000030*AUTHOR.     RENUM SUBSYSTEM.
+000040*REMARKS.    READS, WRITES, UPDATES, AND BROWSES THE
+000050*            RENQUEUE INDEXED JOB QUEUE.  CALLED BY RENUMON
+000060*            TO SUBMIT JOBS FROM THE ONLINE SCREEN AND TO
+000070*            DRIVE THE STATUS DISPLAY.  JOB ID 000000 IS A
+000080*            RESERVED COUNTER RECORD (ITS QJ-RECORDS-WRITTEN
+000090*            FIELD HOLDS THE LAST JOB ID HANDED OUT) SO
+000100*            ENQUEUE CAN ASSIGN UNIQUE IDS WITHOUT A SEPARATE
+000110*            CONTROL FILE.
+000120 ENVIRONMENT DIVISION.
+000130 CONFIGURATION SECTION.
+000140 SOURCE-COMPUTER.
+000150     Linux.
+000160 OBJECT-COMPUTER.
+000170     Linux.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT   RENQUEUE-FILE ASSIGN TO
+000210     "renqueue"
+000220     ORGANIZATION IS INDEXED
+000230     ACCESS MODE IS DYNAMIC
+000240     RECORD KEY IS QJ-KEY
+000250     FILE STATUS IS WS-QUEUE-STATUS.
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  RENQUEUE-FILE.
+000290 COPY RENQUEUF.
+000300 WORKING-STORAGE SECTION.
+000310 01  WS-QUEUE-STATUS       PIC XX.
+000315 01  WS-QUEUE-OPEN         PIC X(1) VALUE "N".
+000316 01  WS-BROWSE-ACTIVE      PIC X(1) VALUE "N".
+000320 01  WS-NEXT-ID            PIC 9(6).
+000330 01  WS-DATETIME.
+000340     05  WS-DT-DATE        PIC 9(8).
+000350     05  WS-DT-TIME        PIC 9(8).
+000360 LINKAGE SECTION.
+000370 COPY RENQUEUL.
+000380 PROCEDURE DIVISION USING RENQUEUW-PARMS.
+000390 QEW-START.
+000400     MOVE 0   TO QW-RETURN-CODE.
+000410     MOVE "N" TO QW-FOUND.
+000412*    WS-QUEUE-OPEN IS WORKING-STORAGE, SO IT (AND THE FILE
+000413*    POSITION) SURVIVE BETWEEN SEPARATE CALLS TO THIS PROGRAM
+000414*    AS LONG AS THE CALLER NEVER CANCELS IT.  A BROWSE-FIRST/
+000415*    BROWSE-NEXT SEQUENCE THEREFORE LEAVES THE FILE OPEN SO
+000416*    BROWSE-NEXT RESUMES WHERE THE LAST CALL LEFT OFF INSTEAD
+000417*    OF RE-OPENING (AND RE-READING FROM THE TOP) EVERY CALL.
+000420     IF WS-QUEUE-OPEN = "N"
+000430         OPEN I-O RENQUEUE-FILE
+000440         IF WS-QUEUE-STATUS = "35"
+000450             OPEN OUTPUT RENQUEUE-FILE
+000460             CLOSE RENQUEUE-FILE
+000470             OPEN I-O RENQUEUE-FILE
+000480         END-IF
+000490         MOVE "Y" TO WS-QUEUE-OPEN
+000500     END-IF.
+000510     EVALUATE TRUE
+000520         WHEN QW-FUNCTION-ENQUEUE
+000530             PERFORM QEW-ENQUEUE
+000540         WHEN QW-FUNCTION-READ
+000550             PERFORM QEW-READ
+000560         WHEN QW-FUNCTION-UPDATE
+000570             PERFORM QEW-UPDATE
+000580         WHEN QW-FUNCTION-BROWSE-FIRST
+000590             PERFORM QEW-BROWSE-FIRST
+000600         WHEN QW-FUNCTION-BROWSE-NEXT
+000610             PERFORM QEW-BROWSE-NEXT
+000620     END-EVALUATE.
+000630     IF QW-FUNCTION-ENQUEUE OR QW-FUNCTION-READ
+000640         PERFORM QEW-CLOSE
+000641     ELSE
+000642         IF QW-FUNCTION-UPDATE
+000643*            A CALLER LIKE RENUMON'S MON-RUN-ONE-JOB ISSUES
+000644*            UPDATE CALLS FROM INSIDE A BROWSE-FIRST/BROWSE-NEXT
+000645*            LOOP (TO MARK A JOB RUNNING, THEN TO POST ITS
+000646*            RESULT).  DON'T CLOSE -- AND LOSE THE BROWSE
+000647*            CURSOR -- WHEN A BROWSE IS STILL IN PROGRESS.
+000648             IF WS-BROWSE-ACTIVE NOT = "Y"
+000649                 PERFORM QEW-CLOSE
+000650             END-IF
+000660         ELSE
+000670             IF NOT QW-FOUND-YES
+000680                 PERFORM QEW-CLOSE
+000690             END-IF
+000695         END-IF
+000700     END-IF.
+000710     EXIT PROGRAM.
+000720 QEW-CLOSE.
+000730     CLOSE RENQUEUE-FILE.
+000740     MOVE "N" TO WS-QUEUE-OPEN.
+000750 QEW-ENQUEUE.
+000760     MOVE 0 TO QJ-JOB-ID.
+000770     READ RENQUEUE-FILE
+000780         INVALID KEY CONTINUE
+000790     END-READ.
+000800     IF WS-QUEUE-STATUS = "00"
+000810         COMPUTE WS-NEXT-ID = QJ-RECORDS-WRITTEN + 1
+000820         MOVE WS-NEXT-ID TO QJ-RECORDS-WRITTEN
+000830         REWRITE RENQUEUE-REC
+000840     ELSE
+000850         MOVE 1 TO WS-NEXT-ID
+000860         MOVE WS-NEXT-ID TO QJ-RECORDS-WRITTEN
+000870         MOVE 0 TO QJ-JOB-ID
+000880         WRITE RENQUEUE-REC
+000890     END-IF.
+000900     ACCEPT WS-DT-DATE FROM DATE YYYYMMDD.
+000910     ACCEPT WS-DT-TIME FROM TIME.
+000920     MOVE WS-NEXT-ID          TO QJ-JOB-ID.
+000922     MOVE QW-DECK-NAME        TO QJ-DECK-NAME.
+000924     MOVE QW-IN-PATH          TO QJ-IN-PATH.
+000926     MOVE QW-OUT-PATH         TO QJ-OUT-PATH.
+000928     MOVE QW-START-NUM        TO QJ-START-NUM.
+000930     MOVE QW-INCREMENT        TO QJ-INCREMENT.
+000932     MOVE QW-WIDE-MODE        TO QJ-WIDE-MODE.
+000934     MOVE QW-CHANGE-ONLY      TO QJ-CHANGE-ONLY.
+000936     MOVE QW-BASELINE-PATH    TO QJ-BASELINE-PATH.
+000938     MOVE QW-BUILD-XMAP       TO QJ-BUILD-XMAP.
+000940     MOVE QW-XMAP-PATH        TO QJ-XMAP-PATH.
+000942     MOVE QW-RESTART          TO QJ-RESTART.
+000944     MOVE QW-OPERATOR         TO QJ-OPERATOR.
+000946     MOVE WS-DATETIME         TO QJ-SUBMIT-DATETIME.
+000948     SET QJ-STATUS-QUEUED TO TRUE.
+000950     MOVE 0      TO QJ-RETURN-CODE.
+000952     MOVE SPACES TO QJ-MESSAGE.
+000954     MOVE 0      TO QJ-RECORDS-WRITTEN.
+000956     MOVE 0      TO QJ-CHANGED-COUNT.
+000958     MOVE 0      TO QJ-UNCHANGED-COUNT.
+000960     WRITE RENQUEUE-REC.
+000962     MOVE WS-NEXT-ID TO QW-JOB-ID.
+000964     IF WS-QUEUE-STATUS NOT = "00"
+000966         MOVE 8 TO QW-RETURN-CODE.
+000970 QEW-READ.
+000972     MOVE QW-JOB-ID TO QJ-JOB-ID.
+000974     READ RENQUEUE-FILE
+000976         INVALID KEY CONTINUE
+000978     END-READ.
+000980     IF WS-QUEUE-STATUS = "00"
+000982         PERFORM QEW-MOVE-OUT
+000984         MOVE "Y" TO QW-FOUND
+000986     END-IF.
+000990 QEW-UPDATE.
+000992     MOVE QW-JOB-ID TO QJ-JOB-ID.
+000994     READ RENQUEUE-FILE
+000996         INVALID KEY CONTINUE
+000998     END-READ.
+001000     IF WS-QUEUE-STATUS = "00"
+001002         MOVE QW-STATUS          TO QJ-STATUS
+001004         MOVE QW-RETURN-CODE     TO QJ-RETURN-CODE
+001006         MOVE QW-MESSAGE         TO QJ-MESSAGE
+001008         MOVE QW-RECORDS-WRITTEN TO QJ-RECORDS-WRITTEN
+001010         MOVE QW-CHANGED-COUNT   TO QJ-CHANGED-COUNT
+001012         MOVE QW-UNCHANGED-COUNT TO QJ-UNCHANGED-COUNT
+001014         REWRITE RENQUEUE-REC
+001016     ELSE
+001018         MOVE 8 TO QW-RETURN-CODE
+001020     END-IF.
+001030 QEW-BROWSE-FIRST.
+001032     MOVE 1 TO QJ-JOB-ID.
+001034     START RENQUEUE-FILE KEY IS NOT LESS THAN QJ-KEY
+001036         INVALID KEY MOVE "N" TO QW-FOUND
+001038     END-START.
+001040     IF WS-QUEUE-STATUS = "00"
+001042         PERFORM QEW-BROWSE-NEXT
+001044     ELSE
+001046         MOVE "N" TO WS-BROWSE-ACTIVE
+001048     END-IF.
+001050 QEW-BROWSE-NEXT.
+001052     READ RENQUEUE-FILE NEXT RECORD
+001054         AT END MOVE "N" TO QW-FOUND
+001056     END-READ.
+001060     IF WS-QUEUE-STATUS = "00"
+001062         PERFORM QEW-MOVE-OUT
+001064         MOVE "Y" TO QW-FOUND
+001066     END-IF.
+001068     MOVE QW-FOUND TO WS-BROWSE-ACTIVE.
+001070 QEW-MOVE-OUT.
+001072     MOVE QJ-JOB-ID           TO QW-JOB-ID.
+001074     MOVE QJ-DECK-NAME        TO QW-DECK-NAME.
+001076     MOVE QJ-IN-PATH          TO QW-IN-PATH.
+001078     MOVE QJ-OUT-PATH         TO QW-OUT-PATH.
+001080     MOVE QJ-START-NUM        TO QW-START-NUM.
+001082     MOVE QJ-INCREMENT        TO QW-INCREMENT.
+001084     MOVE QJ-WIDE-MODE        TO QW-WIDE-MODE.
+001086     MOVE QJ-CHANGE-ONLY      TO QW-CHANGE-ONLY.
+001088     MOVE QJ-BASELINE-PATH    TO QW-BASELINE-PATH.
+001090     MOVE QJ-BUILD-XMAP       TO QW-BUILD-XMAP.
+001092     MOVE QJ-XMAP-PATH        TO QW-XMAP-PATH.
+001094     MOVE QJ-RESTART          TO QW-RESTART.
+001096     MOVE QJ-OPERATOR         TO QW-OPERATOR.
+001098     MOVE QJ-SUBMIT-DATETIME  TO QW-SUBMIT-DATETIME.
+001100     MOVE QJ-STATUS           TO QW-STATUS.
+001102     MOVE QJ-RETURN-CODE      TO QW-RETURN-CODE.
+001104     MOVE QJ-MESSAGE          TO QW-MESSAGE.
+001106     MOVE QJ-RECORDS-WRITTEN  TO QW-RECORDS-WRITTEN.
+001108     MOVE QJ-CHANGED-COUNT    TO QW-CHANGED-COUNT.
+001110     MOVE QJ-UNCHANGED-COUNT  TO QW-UNCHANGED-COUNT.
