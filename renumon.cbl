@@ -0,0 +1,196 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RENUMON.
+000030*REMARKS.    ONLINE MENU FOR SUBMITTING AND TRACKING RENUMBER
+000040*            JOBS.  SUBMIT JOB WRITES A QUEUED RECORD VIA
+000050*            RENQUEUW; RUN QUEUED JOBS BROWSES THE QUEUE FOR
+000060*            "Q" ENTRIES, DRIVES THEM THROUGH THE SAME
+000070*            RENUMENG CALL INTERFACE RENUM AND RENUMLIB USE,
+000080*            AND UPDATES THE QUEUE RECORD WITH THE RESULT;
+000090*            SHOW STATUS BROWSES THE WHOLE QUEUE FOR DISPLAY.
+000100 ENVIRONMENT DIVISION.
+000110 CONFIGURATION SECTION.
+000120 SOURCE-COMPUTER.
+000130     Linux.
+000140 OBJECT-COMPUTER.
+000150     Linux.
+000160 DATA DIVISION.
+000170 WORKING-STORAGE SECTION.
+000180 01  WS-CHOICE             PIC X(1).
+000190 01  WS-KEEP-GOING         PIC X(1) VALUE "Y".
+000200 01  WS-JOB-COUNT          PIC 9(4) VALUE 0.
+000210 COPY RENENGLS.
+000220 COPY RENQUEUL.
+000225 COPY RENRPTLS.
+000226 COPY REXREFLS.
+000227 01  WS-XRF-OUT-PATH       PIC X(104).
+000230 SCREEN SECTION.
+000240 01  SCR-MENU.
+000250     05  BLANK SCREEN.
+000260     05  LINE 1  COLUMN 1  VALUE "RENUM ONLINE JOB MONITOR".
+000270     05  LINE 3  COLUMN 1  VALUE "1. SUBMIT JOB".
+000280     05  LINE 4  COLUMN 1  VALUE "2. RUN QUEUED JOBS".
+000290     05  LINE 5  COLUMN 1  VALUE "3. SHOW STATUS".
+000300     05  LINE 6  COLUMN 1  VALUE "4. EXIT".
+000310     05  LINE 8  COLUMN 1  VALUE "CHOICE: ".
+000320     05  LINE 8  COLUMN 9  PIC X(1) USING WS-CHOICE.
+000340 01  SCR-SUBMIT.
+000350     05  BLANK SCREEN.
+000360     05  LINE 1  COLUMN 1  VALUE "SUBMIT RENUMBER JOB".
+000370     05  LINE 3  COLUMN 1  VALUE "DECK NAME   : ".
+000380     05  LINE 3  COLUMN 15 PIC X(8) USING QW-DECK-NAME.
+000400     05  LINE 4  COLUMN 1  VALUE "INPUT PATH  : ".
+000410     05  LINE 4  COLUMN 15 PIC X(60) USING QW-IN-PATH.
+000430     05  LINE 5  COLUMN 1  VALUE "OUTPUT PATH : ".
+000440     05  LINE 5  COLUMN 15 PIC X(60) USING QW-OUT-PATH.
+000460     05  LINE 6  COLUMN 1  VALUE "START NUM   : ".
+000470     05  LINE 6  COLUMN 15 PIC 9(6) USING QW-START-NUM.
+000490     05  LINE 7  COLUMN 1  VALUE "INCREMENT   : ".
+000500     05  LINE 7  COLUMN 15 PIC 9(6) USING QW-INCREMENT.
+000520     05  LINE 8  COLUMN 1  VALUE "WIDE MODE(A/Y/N): ".
+000530     05  LINE 8  COLUMN 19 PIC X(1) USING QW-WIDE-MODE.
+000532     05  LINE 9  COLUMN 1  VALUE "CHANGE-ONLY (Y/N): ".
+000533     05  LINE 9  COLUMN 21 PIC X(1) USING QW-CHANGE-ONLY.
+000534     05  LINE 10 COLUMN 1  VALUE "BASELINE DIR      : ".
+000535     05  LINE 10 COLUMN 21 PIC X(60) USING QW-BASELINE-PATH.
+000536     05  LINE 11 COLUMN 1  VALUE "BUILD XMAP  (Y/N) : ".
+000537     05  LINE 11 COLUMN 21 PIC X(1) USING QW-BUILD-XMAP.
+000538     05  LINE 12 COLUMN 1  VALUE "XMAP DIR          : ".
+000539     05  LINE 12 COLUMN 21 PIC X(60) USING QW-XMAP-PATH.
+000540     05  LINE 13 COLUMN 1  VALUE "RESTART     (Y/N) : ".
+000541     05  LINE 13 COLUMN 21 PIC X(1) USING QW-RESTART.
+000550 01  SCR-SUBMIT-RESULT.
+000560     05  LINE 10 COLUMN 1  VALUE "JOB QUEUED, ID=".
+000570     05  LINE 10 COLUMN 16 PIC 9(6) FROM QW-JOB-ID.
+000580 01  SCR-STATUS-HDR.
+000590     05  BLANK SCREEN.
+000600     05  LINE 1  COLUMN 1
+000610         VALUE "JOB ID  DECK     ST  RC   RECS  CHG  UNCHG MSG".
+000620 01  SCR-STATUS-LINE.
+000630     05  LINE PLUS 1 COLUMN 1  PIC 9(6)  FROM QW-JOB-ID.
+000640     05  COLUMN 9   PIC X(8)   FROM QW-DECK-NAME.
+000650     05  COLUMN 18  PIC X(1)   FROM QW-STATUS.
+000660     05  COLUMN 26  PIC 9(4)   FROM QW-RETURN-CODE.
+000670     05  COLUMN 32  PIC 9(6)   FROM QW-RECORDS-WRITTEN.
+000672     05  COLUMN 40  PIC 9(6)   FROM QW-CHANGED-COUNT.
+000674     05  COLUMN 48  PIC 9(6)   FROM QW-UNCHANGED-COUNT.
+000680     05  COLUMN 56  PIC X(40)  FROM QW-MESSAGE.
+000690 01  SCR-PAUSE.
+000700     05  LINE 20 COLUMN 1  VALUE "PRESS ENTER TO CONTINUE: ".
+000710     05  LINE 20 COLUMN 26 PIC X(1) USING WS-CHOICE.
+000730 PROCEDURE DIVISION.
+000740 MON-START.
+000750     ACCEPT RE-OPERATOR FROM ENVIRONMENT "USER".
+000760     IF RE-OPERATOR = SPACES
+000770         MOVE "BATCH" TO RE-OPERATOR.
+000780 MON-MENU.
+000790     IF WS-KEEP-GOING NOT = "Y"
+000800         GO TO MON-STOPIT.
+000810     DISPLAY SCR-MENU.
+000820     ACCEPT SCR-MENU.
+000830     EVALUATE WS-CHOICE
+000840         WHEN "1"
+000850             PERFORM MON-SUBMIT
+000860         WHEN "2"
+000870             PERFORM MON-RUN-QUEUED
+000880         WHEN "3"
+000890             PERFORM MON-SHOW-STATUS
+000900         WHEN "4"
+000910             MOVE "N" TO WS-KEEP-GOING
+000920         WHEN OTHER
+000930             CONTINUE
+000940     END-EVALUATE.
+000950     GO TO MON-MENU.
+000960 MON-SUBMIT.
+000970     INITIALIZE RENQUEUW-PARMS.
+000980     DISPLAY SCR-SUBMIT.
+000990     ACCEPT SCR-SUBMIT.
+001040     MOVE RE-OPERATOR TO QW-OPERATOR.
+001050     SET QW-FUNCTION-ENQUEUE TO TRUE.
+001060     CALL "RENQUEUW" USING RENQUEUW-PARMS.
+001070     DISPLAY SCR-SUBMIT-RESULT.
+001080     DISPLAY SCR-PAUSE.
+001090     ACCEPT SCR-PAUSE.
+001100 MON-RUN-QUEUED.
+001110     MOVE 0 TO WS-JOB-COUNT.
+001120     SET QW-FUNCTION-BROWSE-FIRST TO TRUE.
+001130     CALL "RENQUEUW" USING RENQUEUW-PARMS.
+001140     PERFORM UNTIL NOT QW-FOUND-YES
+001150         IF QW-STATUS = "Q"
+001160             PERFORM MON-RUN-ONE-JOB
+001170             ADD 1 TO WS-JOB-COUNT
+001180         END-IF
+001190         SET QW-FUNCTION-BROWSE-NEXT TO TRUE
+001200         CALL "RENQUEUW" USING RENQUEUW-PARMS
+001210     END-PERFORM.
+001220     DISPLAY SCR-PAUSE.
+001230     ACCEPT SCR-PAUSE.
+001240 MON-RUN-ONE-JOB.
+001250     MOVE "R" TO QW-STATUS.
+001260     SET QW-FUNCTION-UPDATE TO TRUE.
+001270     CALL "RENQUEUW" USING RENQUEUW-PARMS.
+001280     MOVE QW-IN-PATH       TO RE-IN-PATH.
+001290     MOVE QW-OUT-PATH      TO RE-OUT-PATH.
+001300     MOVE QW-DECK-NAME     TO RE-DECK-NAME.
+001310     MOVE QW-START-NUM     TO RE-START-NUM.
+001320     MOVE QW-INCREMENT     TO RE-INCREMENT.
+001330     MOVE QW-WIDE-MODE     TO RE-WIDE-MODE.
+001340     MOVE QW-CHANGE-ONLY   TO RE-CHANGE-ONLY.
+001342     MOVE QW-BASELINE-PATH TO RE-BASELINE-PATH.
+001344     MOVE QW-BUILD-XMAP    TO RE-BUILD-XMAP.
+001346     MOVE QW-XMAP-PATH     TO RE-XMAP-PATH.
+001350     MOVE QW-RESTART       TO RE-RESTART.
+001360     MOVE QW-OPERATOR      TO RE-OPERATOR.
+001380     CALL "RENUMENG" USING RENENG-PARMS.
+001390     IF RE-RETURN-CODE = 0
+001400         MOVE "D" TO QW-STATUS
+001410     ELSE
+001420         MOVE "F" TO QW-STATUS
+001430     END-IF.
+001440     MOVE RE-RETURN-CODE     TO QW-RETURN-CODE.
+001450     MOVE RE-MESSAGE         TO QW-MESSAGE.
+001460     MOVE RE-RECORDS-WRITTEN TO QW-RECORDS-WRITTEN.
+001462     MOVE 0 TO QW-CHANGED-COUNT.
+001464     MOVE 0 TO QW-UNCHANGED-COUNT.
+001466     IF RE-RETURN-CODE = 0
+001468         MOVE RE-IN-PATH  TO RS-IN-PATH
+001470         MOVE RE-OUT-PATH TO RS-OUT-PATH
+001472         MOVE RE-DECK-NAME TO RS-DECK-NAME
+001474         CALL "RENRPTEN" USING RENRPT-PARMS
+001476         IF RS-RETURN-CODE = 0
+001478             MOVE RS-CHANGED-COUNT   TO QW-CHANGED-COUNT
+001480             MOVE RS-UNCHANGED-COUNT TO QW-UNCHANGED-COUNT
+001482         END-IF
+001483         IF RE-BUILD-XMAP-YES
+001484             PERFORM MON-RUN-XRF
+001485         END-IF
+001486     END-IF.
+001490     SET QW-FUNCTION-UPDATE TO TRUE.
+001500     CALL "RENQUEUW" USING RENQUEUW-PARMS.
+001505 MON-RUN-XRF.
+001506*    RE-BUILD-XMAP-YES MEANS RENUMENG LEFT A CROSS-REFERENCE
+001507*    MAP AT RE-XMAP-PATH -- RUN THE FIXUP PASS AGAINST THE
+001508*    JUST-RENUMBERED OUTPUT SO THE MAP DOESN'T SIT UNCONSUMED,
+001509*    THE SAME WAY RENUMXRF DOES FOR THE BATCH RENUM DRIVER.
+001510     MOVE SPACES TO WS-XRF-OUT-PATH.
+001511     STRING FUNCTION TRIM(RE-OUT-PATH) ".xrf"
+001512         DELIMITED BY SIZE INTO WS-XRF-OUT-PATH.
+001513     MOVE RE-OUT-PATH     TO XR-IN-PATH.
+001514     MOVE WS-XRF-OUT-PATH TO XR-OUT-PATH.
+001515     MOVE RE-XMAP-PATH    TO XR-MAP-PATH.
+001516     CALL "RENXRFEN" USING RENXRF-PARMS.
+001517     IF XR-RETURN-CODE NOT = 0
+001518         MOVE XR-MESSAGE TO QW-MESSAGE
+001519     END-IF.
+001521 MON-SHOW-STATUS.
+001522     DISPLAY SCR-STATUS-HDR.
+001530     SET QW-FUNCTION-BROWSE-FIRST TO TRUE.
+001540     CALL "RENQUEUW" USING RENQUEUW-PARMS.
+001550     PERFORM UNTIL NOT QW-FOUND-YES
+001560         DISPLAY SCR-STATUS-LINE
+001570         SET QW-FUNCTION-BROWSE-NEXT TO TRUE
+001580         CALL "RENQUEUW" USING RENQUEUW-PARMS
+001590     END-PERFORM.
+001600     DISPLAY SCR-PAUSE.
+001610     ACCEPT SCR-PAUSE.
+001620 MON-STOPIT.
+001630     STOP RUN.
