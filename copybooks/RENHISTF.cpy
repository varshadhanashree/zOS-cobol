@@ -0,0 +1,14 @@
+      *----------------------------------------------------------
+      * RENHISTF - audit-trail record for the RENHIST indexed
+      * history file.  One record per RENUM/RENUMENG run: which
+      * deck, when, with what start/increment, how many records,
+      * and which operator ran it.
+      *----------------------------------------------------------
+       01  RENHIST-REC.
+           05  RH-KEY.
+               10  RH-DECK-NAME          PIC X(8).
+               10  RH-RUN-DATETIME       PIC X(16).
+           05  RH-START-LINE-CNT         PIC S9(6).
+           05  RH-INCREMENT              PIC S9(6).
+           05  RH-RECORD-COUNT           PIC 9(6).
+           05  RH-OPERATOR               PIC X(8).
