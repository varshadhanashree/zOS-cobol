@@ -0,0 +1,33 @@
+      *----------------------------------------------------------
+      * RENPARM - record layout for the "renumprm" parameter
+      * file read by RENUMENG at OPEN time.
+      *   RP-REC-TYPE = "H"  one header record: start number and
+      *                      increment to use when the caller
+      *                      didn't pass explicit ones, plus the
+      *                      CHANGE-ONLY/BUILD-XMAP/RESTART toggles
+      *                      and baseline/xmap directories, used
+      *                      when the caller left them blank (the
+      *                      only way a batch driver like RENUM or
+      *                      RENUMLIB can turn those modes on).
+      *   RP-REC-TYPE = "R"  zero or more protected SEQNO ranges
+      *                      (comment blocks, patch space, etc)
+      *                      that RENUMENG must not assign into.
+      *   RP-BASE-WINDOW     OPTIONAL OVERRIDE (ON THE "H" RECORD)
+      *                      FOR ENG-CHANGE-CHECK'S BASELINE LOOKAHEAD
+      *                      WINDOW, DEFAULT/MINIMUM 10, CAPPED AT
+      *                      WS-BASE-BUFFER'S TABLE SIZE (100).  ZERO
+      *                      (THE DEFAULT IF THE RECORD OMITS IT)
+      *                      LEAVES THE BUILT-IN DEFAULT IN PLACE.
+      *----------------------------------------------------------
+       01  RENPARM-REC.
+           05  RP-REC-TYPE           PIC X(1).
+           05  RP-START-NUM          PIC 9(6).
+           05  RP-INCREMENT          PIC 9(6).
+           05  RP-SKIP-FROM          PIC 9(6).
+           05  RP-SKIP-TO            PIC 9(6).
+           05  RP-CHANGE-ONLY        PIC X(1).
+           05  RP-BUILD-XMAP         PIC X(1).
+           05  RP-RESTART            PIC X(1).
+           05  RP-BASELINE-DIR       PIC X(100).
+           05  RP-XMAP-DIR           PIC X(100).
+           05  RP-BASE-WINDOW        PIC 9(3).
