@@ -0,0 +1,9 @@
+      *----------------------------------------------------------
+      * RENXMAP - one record per renumbered line: old SEQNO that
+      * used to identify the line, new SEQNO RENUMENG assigned it.
+      * Written by RENUMENG when RE-BUILD-XMAP is "Y"; consumed by
+      * RENXRFEN to fix up literal GO TO/PERFORM targets.
+      *----------------------------------------------------------
+       01  XMAP-REC.
+           05  XM-OLD-SEQNO          PIC 9(6).
+           05  XM-NEW-SEQNO          PIC 9(6).
