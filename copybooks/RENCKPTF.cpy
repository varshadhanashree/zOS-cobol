@@ -0,0 +1,13 @@
+      *----------------------------------------------------------
+      * RENCKPTF - checkpoint record for the RENCKPT indexed
+      * file, keyed by deck name.  Written periodically by
+      * RENUMENG during a long run so an interrupted overnight
+      * batch can pick up where it left off instead of starting
+      * the deck over.
+      *----------------------------------------------------------
+       01  RENCKPT-REC.
+           05  CKF-DECK-NAME             PIC X(8).
+           05  CKF-RECORDS-READ          PIC 9(6).
+           05  CKF-LINE-CNT              PIC S9(6).
+           05  CKF-INCREMENT             PIC S9(6).
+           05  CKF-START-LINE-CNT        PIC S9(6).
