@@ -0,0 +1,20 @@
+      *----------------------------------------------------------
+      * RENRPTLS - CALL interface for the post-run summary/change
+      * report engine (RENRPTEN).  Compares a RENUM infile/outfile
+      * pair record-for-record (the engine never adds or removes
+      * lines, so they stay positionally matched).
+      *----------------------------------------------------------
+       01  RENRPT-PARMS.
+           05  RS-IN-PATH            PIC X(100).
+           05  RS-OUT-PATH           PIC X(100).
+           05  RS-DECK-NAME          PIC X(8).
+           05  RS-RESULT.
+               10  RS-RETURN-CODE        PIC 9(4).
+               10  RS-MESSAGE            PIC X(60).
+               10  RS-RECORDS-COMPARED   PIC 9(6).
+               10  RS-FIRST-OLD-SEQNO    PIC 9(6).
+               10  RS-LAST-OLD-SEQNO     PIC 9(6).
+               10  RS-FIRST-NEW-SEQNO    PIC 9(6).
+               10  RS-LAST-NEW-SEQNO     PIC 9(6).
+               10  RS-CHANGED-COUNT      PIC 9(6).
+               10  RS-UNCHANGED-COUNT    PIC 9(6).
