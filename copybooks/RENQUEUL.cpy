@@ -0,0 +1,36 @@
+      *----------------------------------------------------------
+      * RENQUEUL - CALL interface for the job queue subprogram
+      * (RENQUEUW).  QW-FUNCTION selects the operation, same
+      * style as CK-FUNCTION on RENCKPTL.  BROWSE-FIRST/BROWSE-
+      * NEXT walk the queue in job-id order (skipping the id
+      * 000000 counter record) for the status screen.
+      *----------------------------------------------------------
+       01  RENQUEUW-PARMS.
+           05  QW-FUNCTION               PIC X(1).
+               88  QW-FUNCTION-ENQUEUE       VALUE "E".
+               88  QW-FUNCTION-READ          VALUE "R".
+               88  QW-FUNCTION-UPDATE        VALUE "U".
+               88  QW-FUNCTION-BROWSE-FIRST  VALUE "F".
+               88  QW-FUNCTION-BROWSE-NEXT   VALUE "N".
+           05  QW-JOB-ID                 PIC 9(6).
+           05  QW-DECK-NAME              PIC X(8).
+           05  QW-IN-PATH                PIC X(100).
+           05  QW-OUT-PATH               PIC X(100).
+           05  QW-START-NUM              PIC 9(6).
+           05  QW-INCREMENT              PIC 9(6).
+           05  QW-WIDE-MODE              PIC X(1).
+           05  QW-CHANGE-ONLY            PIC X(1).
+           05  QW-BASELINE-PATH          PIC X(100).
+           05  QW-BUILD-XMAP             PIC X(1).
+           05  QW-XMAP-PATH              PIC X(100).
+           05  QW-RESTART                PIC X(1).
+           05  QW-OPERATOR               PIC X(8).
+           05  QW-SUBMIT-DATETIME        PIC X(16).
+           05  QW-STATUS                 PIC X(1).
+           05  QW-RETURN-CODE            PIC 9(4).
+           05  QW-MESSAGE                PIC X(60).
+           05  QW-RECORDS-WRITTEN        PIC 9(6).
+           05  QW-CHANGED-COUNT          PIC 9(6).
+           05  QW-UNCHANGED-COUNT        PIC 9(6).
+           05  QW-FOUND                  PIC X(1).
+               88  QW-FOUND-YES          VALUE "Y".
