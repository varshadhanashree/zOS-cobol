@@ -0,0 +1,11 @@
+      *----------------------------------------------------------
+      * RENHISTL - CALL interface for the history writer
+      * (RENHISTW).
+      *----------------------------------------------------------
+       01  RENHISTW-PARMS.
+           05  RW-DECK-NAME              PIC X(8).
+           05  RW-START-LINE-CNT         PIC S9(6).
+           05  RW-INCREMENT              PIC S9(6).
+           05  RW-RECORD-COUNT           PIC 9(6).
+           05  RW-OPERATOR               PIC X(8).
+           05  RW-RETURN-CODE            PIC 9(4).
