@@ -0,0 +1,13 @@
+      *----------------------------------------------------------
+      * REXREFLS - CALL interface for the cross-reference fixup
+      * engine (RENXRFEN).
+      *----------------------------------------------------------
+       01  RENXRF-PARMS.
+           05  XR-IN-PATH            PIC X(100).
+           05  XR-OUT-PATH           PIC X(100).
+           05  XR-MAP-PATH           PIC X(100).
+           05  XR-RESULT.
+               10  XR-RETURN-CODE    PIC 9(4).
+               10  XR-MESSAGE        PIC X(60).
+               10  XR-RECORDS-READ   PIC 9(6).
+               10  XR-REPLACEMENTS   PIC 9(6).
