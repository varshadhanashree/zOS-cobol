@@ -0,0 +1,18 @@
+      *----------------------------------------------------------
+      * RENCKPTL - CALL interface for the checkpoint read/write/
+      * delete subprogram (RENCKPTW).  CK-FUNCTION selects the
+      * operation, same style as RE-WIDE-MODE on RENENGLS.
+      *----------------------------------------------------------
+       01  RENCKPTW-PARMS.
+           05  CK-FUNCTION               PIC X(1).
+               88  CK-FUNCTION-READ      VALUE "R".
+               88  CK-FUNCTION-WRITE     VALUE "W".
+               88  CK-FUNCTION-DELETE    VALUE "D".
+           05  CK-DECK-NAME              PIC X(8).
+           05  CK-RECORDS-READ           PIC 9(6).
+           05  CK-LINE-CNT               PIC S9(6).
+           05  CK-INCREMENT              PIC S9(6).
+           05  CK-START-LINE-CNT         PIC S9(6).
+           05  CK-FOUND                  PIC X(1).
+               88  CK-FOUND-YES          VALUE "Y".
+           05  CK-RETURN-CODE            PIC 9(4).
