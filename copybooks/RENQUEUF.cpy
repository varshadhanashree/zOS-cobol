@@ -0,0 +1,33 @@
+      *----------------------------------------------------------
+      * RENQUEUF - job queue record for the RENQUEUE indexed file.
+      * One record per submitted renumber job, keyed by job id.
+      * Job id 000000 is reserved as the "next job id" counter
+      * record so RENQUEUW can hand out unique ids without a
+      * separate control file.
+      *----------------------------------------------------------
+       01  RENQUEUE-REC.
+           05  QJ-KEY.
+               10  QJ-JOB-ID             PIC 9(6).
+           05  QJ-DECK-NAME              PIC X(8).
+           05  QJ-IN-PATH                PIC X(100).
+           05  QJ-OUT-PATH               PIC X(100).
+           05  QJ-START-NUM              PIC 9(6).
+           05  QJ-INCREMENT              PIC 9(6).
+           05  QJ-WIDE-MODE              PIC X(1).
+           05  QJ-CHANGE-ONLY            PIC X(1).
+           05  QJ-BASELINE-PATH          PIC X(100).
+           05  QJ-BUILD-XMAP             PIC X(1).
+           05  QJ-XMAP-PATH              PIC X(100).
+           05  QJ-RESTART                PIC X(1).
+           05  QJ-OPERATOR               PIC X(8).
+           05  QJ-SUBMIT-DATETIME        PIC X(16).
+           05  QJ-STATUS                 PIC X(1).
+               88  QJ-STATUS-QUEUED      VALUE "Q".
+               88  QJ-STATUS-RUNNING     VALUE "R".
+               88  QJ-STATUS-DONE        VALUE "D".
+               88  QJ-STATUS-FAILED      VALUE "F".
+           05  QJ-RETURN-CODE            PIC 9(4).
+           05  QJ-MESSAGE                PIC X(60).
+           05  QJ-RECORDS-WRITTEN        PIC 9(6).
+           05  QJ-CHANGED-COUNT          PIC 9(6).
+           05  QJ-UNCHANGED-COUNT        PIC 9(6).
