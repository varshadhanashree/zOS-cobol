@@ -0,0 +1,32 @@
+      *----------------------------------------------------------
+      * RENENGLS - CALL interface for the RENUM engine (RENUMENG)
+      * Shared by RENUM, RENUMLIB and RENUMON so every caller of
+      * the engine passes/reads the same parameter layout.
+      *----------------------------------------------------------
+       01  RENENG-PARMS.
+           05  RE-IN-PATH            PIC X(100).
+           05  RE-OUT-PATH           PIC X(100).
+           05  RE-DECK-NAME          PIC X(8).
+           05  RE-START-NUM          PIC 9(6).
+           05  RE-INCREMENT          PIC 9(6).
+           05  RE-WIDE-MODE          PIC X(1).
+               88  RE-WIDE-AUTO      VALUE "A".
+               88  RE-WIDE-YES       VALUE "Y".
+               88  RE-WIDE-NO        VALUE "N".
+           05  RE-CHANGE-ONLY        PIC X(1).
+               88  RE-CHANGE-ONLY-YES VALUE "Y".
+           05  RE-BASELINE-PATH      PIC X(100).
+           05  RE-BUILD-XMAP         PIC X(1).
+               88  RE-BUILD-XMAP-YES VALUE "Y".
+           05  RE-XMAP-PATH          PIC X(100).
+           05  RE-RESTART            PIC X(1).
+               88  RE-RESTART-YES    VALUE "Y".
+           05  RE-OPERATOR           PIC X(8).
+           05  RE-RESULT.
+               10  RE-RETURN-CODE    PIC 9(4).
+               10  RE-MESSAGE        PIC X(60).
+               10  RE-RECORDS-READ   PIC 9(6).
+               10  RE-RECORDS-WRITTEN PIC 9(6).
+               10  RE-FIRST-SEQNO    PIC 9(6).
+               10  RE-LAST-SEQNO     PIC 9(6).
+               10  RE-CHANGED-COUNT  PIC 9(6).
