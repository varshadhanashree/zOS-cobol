@@ -0,0 +1,170 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RENXRFEN.
+000030*AUTHOR.     RENUM SUBSYSTEM.
+000040*REMARKS.    CROSS-REFERENCE FIXUP ENGINE.  READS THE OLD-
+000050*            SEQNO-TO-NEW-SEQNO MAP A RENUMENG RUN LEFT
+000060*            BEHIND AND REWRITES LITERAL GO TO/PERFORM
+000070*            TARGETS IN FILLER TEXT SO BRANCH-BY-SEQNO
+000080*            DECKS STILL WORK AFTER A RENUMBER.
+000090 ENVIRONMENT DIVISION.
+000100 CONFIGURATION SECTION.
+000110 SOURCE-COMPUTER.
+000120     Linux.
+000130 OBJECT-COMPUTER.
+000140     Linux.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT   XRF-IN-FILE ASSIGN TO
+000180     WS-IN-NAME
+000190     ORGANIZATION IS LINE SEQUENTIAL.
+000200     SELECT   XRF-OUT-FILE ASSIGN TO
+000210     WS-OUT-NAME
+000220     ORGANIZATION IS LINE SEQUENTIAL.
+000230     SELECT   XRF-MAP-FILE ASSIGN TO
+000240     WS-MAP-NAME
+000245     ORGANIZATION IS LINE SEQUENTIAL
+000250     FILE STATUS IS WS-MAP-STATUS.
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  XRF-IN-FILE
+000285     RECORD IS VARYING IN SIZE FROM 72 TO 133
+000287         DEPENDING ON WS-IN-REC-LEN
+000290     BLOCK CONTAINS 1 RECORDS.
+000300 01  XRF-INREC.
+000310     05  XI-SEQNO PICTURE 9(6).
+000320     05  XI-FILLER PIC X(127).
+000330 FD  XRF-OUT-FILE
+000335     RECORD IS VARYING IN SIZE FROM 72 TO 133
+000337         DEPENDING ON WS-OUT-REC-LEN
+000340     BLOCK CONTAINS 1 RECORDS.
+000350 01  XRF-OUTREC PICTURE X(133).
+000360 FD  XRF-MAP-FILE
+000370     BLOCK CONTAINS 1 RECORDS.
+000380 COPY RENXMAP.
+000390 WORKING-STORAGE SECTION.
+000400 01  WS-IN-NAME            PIC X(100).
+000410 01  WS-OUT-NAME           PIC X(100).
+000420 01  WS-MAP-NAME           PIC X(100).
+000425 01  WS-MAP-STATUS         PIC XX.
+000427 01  WS-MAP-OPEN           PIC X(1) VALUE "N".
+000428 01  WS-IN-REC-LEN         PIC 9(3) VALUE 72.
+000429 01  WS-OUT-REC-LEN        PIC 9(3) VALUE 72.
+000430 01  WS-MAP-COUNT          PIC 9(4) VALUE 0.
+000440 01  WS-MAP-TABLE.
+000450     05  WS-MAP-ENTRY OCCURS 2000 TIMES
+000460             INDEXED BY WS-MAP-IDX.
+000470         10  WS-MAP-OLD    PIC 9(6).
+000480         10  WS-MAP-NEW    PIC 9(6).
+000490 01  WS-FILLER-WORK        PIC X(127).
+000500 01  WS-POS                PIC 9(3).
+000510 01  WS-TOKEN              PIC 9(6).
+000520 01  WS-FOUND-IDX          PIC 9(4).
+000530 01  WS-SEARCH-IDX         PIC 9(4).
+000535 01  WS-CHECK-THRU         PIC X(1).
+000540 LINKAGE SECTION.
+000550 COPY REXREFLS.
+000560 PROCEDURE DIVISION USING RENXRF-PARMS.
+000570 XRF-START.
+000580     MOVE FUNCTION TRIM(XR-IN-PATH)  TO WS-IN-NAME.
+000590     MOVE FUNCTION TRIM(XR-OUT-PATH) TO WS-OUT-NAME.
+000600     MOVE FUNCTION TRIM(XR-MAP-PATH) TO WS-MAP-NAME.
+000610     INITIALIZE XR-RESULT.
+000620     PERFORM XRF-LOAD-MAP THRU XRF-LOAD-MAP-EXIT.
+000630     OPEN INPUT XRF-IN-FILE OUTPUT XRF-OUT-FILE.
+000640 XRF-LOOP.
+000645     MOVE SPACES TO XRF-INREC.
+000650     READ XRF-IN-FILE AT END GO TO XRF-STOPIT.
+000655     MOVE WS-IN-REC-LEN TO WS-OUT-REC-LEN.
+000660     ADD 1 TO XR-RECORDS-READ.
+000670     MOVE XI-FILLER TO WS-FILLER-WORK.
+000680     PERFORM XRF-FIX-LINE.
+000690     MOVE WS-FILLER-WORK TO XI-FILLER.
+000700     WRITE XRF-OUTREC FROM XRF-INREC.
+000710     GO TO XRF-LOOP.
+000720 XRF-STOPIT.
+000730     CLOSE XRF-IN-FILE XRF-OUT-FILE.
+000735     IF WS-MAP-OPEN = "Y"
+000736         CLOSE XRF-MAP-FILE
+000737     END-IF.
+000740     MOVE 0 TO XR-RETURN-CODE.
+000750     MOVE "CROSS-REFERENCE FIXUP COMPLETE" TO XR-MESSAGE.
+000760     EXIT PROGRAM.
+000770 XRF-LOAD-MAP.
+000775*    THE MAP FILE IS OPTIONAL: IT ONLY EXISTS WHEN A PRIOR
+000776*    RENUMENG RUN HAD RE-BUILD-XMAP SET TO "Y".  A MISSING
+000777*    FILE (STATUS "35") IS NOT AN ERROR -- IT JUST MEANS THERE
+000778*    ARE NO REPLACEMENTS TO MAKE, SAME AS RENUMENG'S PARM-FILE/
+000779*    BASELINE-FILE HANDLING.
+000780     OPEN INPUT XRF-MAP-FILE.
+000781     IF WS-MAP-STATUS NOT = "00"
+000782         MOVE "NO CROSS-REFERENCE MAP FOUND, NO REPLACEMENTS"
+000783             TO XR-MESSAGE
+000784         GO TO XRF-LOAD-MAP-EXIT
+000785     END-IF.
+000786     MOVE "Y" TO WS-MAP-OPEN.
+000790     PERFORM UNTIL WS-MAP-COUNT = 2000
+000800         READ XRF-MAP-FILE AT END EXIT PERFORM END-READ
+000810         ADD 1 TO WS-MAP-COUNT
+000820         SET WS-MAP-IDX TO WS-MAP-COUNT
+000830         MOVE XM-OLD-SEQNO TO WS-MAP-OLD(WS-MAP-IDX)
+000840         MOVE XM-NEW-SEQNO TO WS-MAP-NEW(WS-MAP-IDX)
+000850     END-PERFORM.
+000855 XRF-LOAD-MAP-EXIT.
+000856     EXIT.
+000860 XRF-FIX-LINE.
+000870     MOVE 1 TO WS-POS.
+000880     PERFORM UNTIL WS-POS > 127
+000890         IF WS-POS <= 122 AND
+000900             WS-FILLER-WORK(WS-POS:5) = "GO TO"
+000910             ADD 5 TO WS-POS
+000915             MOVE "N" TO WS-CHECK-THRU
+000920             PERFORM XRF-FIX-TARGET
+000930         ELSE
+000940             IF WS-POS <= 120 AND
+000950                 WS-FILLER-WORK(WS-POS:7) = "PERFORM"
+000960                 ADD 7 TO WS-POS
+000965                 MOVE "Y" TO WS-CHECK-THRU
+000970                 PERFORM XRF-FIX-TARGET
+000980             ELSE
+000990                 ADD 1 TO WS-POS
+001000             END-IF
+001010         END-IF
+001020     END-PERFORM.
+001030 XRF-FIX-TARGET.
+001040     PERFORM UNTIL WS-POS > 127
+001050             OR WS-FILLER-WORK(WS-POS:1) NOT = SPACE
+001060         ADD 1 TO WS-POS
+001070     END-PERFORM.
+001080     IF WS-POS <= 122
+001090         AND WS-FILLER-WORK(WS-POS:6) IS NUMERIC
+001100         MOVE WS-FILLER-WORK(WS-POS:6) TO WS-TOKEN
+001110         MOVE 0 TO WS-FOUND-IDX
+001120         PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+001130                 UNTIL WS-SEARCH-IDX > WS-MAP-COUNT
+001140             IF WS-MAP-OLD(WS-SEARCH-IDX) = WS-TOKEN
+001150                 MOVE WS-SEARCH-IDX TO WS-FOUND-IDX
+001160             END-IF
+001170         END-PERFORM
+001180         IF WS-FOUND-IDX > 0
+001190             MOVE WS-MAP-NEW(WS-FOUND-IDX) TO
+001200                 WS-FILLER-WORK(WS-POS:6)
+001210             ADD 1 TO XR-REPLACEMENTS
+001220         END-IF
+001230         ADD 6 TO WS-POS
+001232         IF WS-CHECK-THRU = "Y"
+001234             PERFORM XRF-FIX-THRU
+001236         END-IF
+001240     END-IF.
+001250 XRF-FIX-THRU.
+001255*    REWRITE THE SECOND OPERAND OF "PERFORM nnnnnn THRU nnnnnn"
+001256*    THE SAME WAY THE FIRST OPERAND WAS JUST REWRITTEN ABOVE.
+001260     PERFORM UNTIL WS-POS > 127
+001270             OR WS-FILLER-WORK(WS-POS:1) NOT = SPACE
+001280         ADD 1 TO WS-POS
+001290     END-PERFORM.
+001300     IF WS-POS <= 124
+001310             AND WS-FILLER-WORK(WS-POS:4) = "THRU"
+001320         ADD 4 TO WS-POS
+001330         MOVE "N" TO WS-CHECK-THRU
+001340         PERFORM XRF-FIX-TARGET
+001350     END-IF.
