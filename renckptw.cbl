@@ -0,0 +1,85 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RENCKPTW.
+000030*AUTHOR.     RENUM SUBSYSTEM.
+000040*REMARKS.    READS, WRITES, OR DELETES ONE CHECKPOINT RECORD
+000050*            IN THE RENCKPT INDEXED FILE, KEYED BY DECK NAME.
+000060*            CALLED BY RENUMENG SO AN INTERRUPTED OVERNIGHT
+000070*            BATCH CAN RESTART A DECK PARTWAY THROUGH.
+000080 ENVIRONMENT DIVISION.
+000090 CONFIGURATION SECTION.
+000100 SOURCE-COMPUTER.
+000110     Linux.
+000120 OBJECT-COMPUTER.
+000130     Linux.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT   RENCKPT-FILE ASSIGN TO
+000170     "renckpt"
+000180     ORGANIZATION IS INDEXED
+000190     ACCESS MODE IS DYNAMIC
+000200     RECORD KEY IS CKF-DECK-NAME
+000210     FILE STATUS IS WS-CKPT-STATUS.
+000220 DATA DIVISION.
+000230 FILE SECTION.
+000240 FD  RENCKPT-FILE.
+000250 COPY RENCKPTF.
+000260 WORKING-STORAGE SECTION.
+000270 01  WS-CKPT-STATUS        PIC XX.
+000280 LINKAGE SECTION.
+000290 COPY RENCKPTL.
+000300 PROCEDURE DIVISION USING RENCKPTW-PARMS.
+000310 CKW-START.
+000320     MOVE 0   TO CK-RETURN-CODE.
+000330     MOVE "N" TO CK-FOUND.
+000340     OPEN I-O RENCKPT-FILE.
+000350     IF WS-CKPT-STATUS = "35"
+000360         OPEN OUTPUT RENCKPT-FILE
+000370         CLOSE RENCKPT-FILE
+000380         OPEN I-O RENCKPT-FILE.
+000390     MOVE CK-DECK-NAME TO CKF-DECK-NAME.
+000400     EVALUATE TRUE
+000410         WHEN CK-FUNCTION-READ
+000420             PERFORM CKW-READ
+000430         WHEN CK-FUNCTION-WRITE
+000440             PERFORM CKW-WRITE
+000450         WHEN CK-FUNCTION-DELETE
+000460             PERFORM CKW-DELETE
+000470     END-EVALUATE.
+000480     CLOSE RENCKPT-FILE.
+000490     EXIT PROGRAM.
+000500 CKW-READ.
+000510     READ RENCKPT-FILE
+000520         INVALID KEY CONTINUE
+000530     END-READ.
+000540     IF WS-CKPT-STATUS = "00"
+000550         MOVE "Y"               TO CK-FOUND
+000560         MOVE CKF-RECORDS-READ  TO CK-RECORDS-READ
+000570         MOVE CKF-LINE-CNT      TO CK-LINE-CNT
+000580         MOVE CKF-INCREMENT     TO CK-INCREMENT
+000590         MOVE CKF-START-LINE-CNT TO CK-START-LINE-CNT.
+000600 CKW-WRITE.
+000610     READ RENCKPT-FILE
+000620         INVALID KEY CONTINUE
+000630     END-READ.
+000640*    RENCKPT-REC IS AN FD BUFFER THAT PERSISTS ACROSS CALLS, SO
+000641*    THE WRITE BELOW MUST NOT DEPEND ON THE PRECEDING READ --
+000642*    MOVE EVERY CKF-* FIELD FROM THIS CALL'S CK-* VALUES BEFORE
+000643*    EITHER THE REWRITE OR THE WRITE BRANCH, OR A DECK'S VERY
+000644*    FIRST CHECKPOINT INHERITS STALE DATA LEFT BY THE LAST
+000645*    CHECKPOINT WRITTEN FOR A DIFFERENT DECK.
+000650     MOVE CK-DECK-NAME        TO CKF-DECK-NAME.
+000660     MOVE CK-RECORDS-READ     TO CKF-RECORDS-READ.
+000670     MOVE CK-LINE-CNT         TO CKF-LINE-CNT.
+000680     MOVE CK-INCREMENT        TO CKF-INCREMENT.
+000690     MOVE CK-START-LINE-CNT   TO CKF-START-LINE-CNT.
+000700     IF WS-CKPT-STATUS = "00"
+000710         REWRITE RENCKPT-REC
+000720     ELSE
+000730         WRITE RENCKPT-REC
+000740     END-IF.
+000760     IF WS-CKPT-STATUS NOT = "00"
+000770         MOVE 8 TO CK-RETURN-CODE.
+000780 CKW-DELETE.
+000790     DELETE RENCKPT-FILE
+000800         INVALID KEY CONTINUE
+000810     END-DELETE.
