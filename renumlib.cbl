@@ -0,0 +1,78 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RENUMLIB.
+000030*REMARKS.    BATCH DRIVER THAT WALKS A WHOLE SOURCE LIBRARY
+000040*            AND FEEDS EACH MEMBER THROUGH RENUMENG, SO A
+000050*            FULL RELEASE RENUMBERS IN ONE OVERNIGHT RUN.
+000060*            CONTROL FILE "renumlib" HOLDS:
+000070*              REC 1  - INPUT LIBRARY DIRECTORY  (COLS 1-80)
+000080*              REC 2  - OUTPUT LIBRARY DIRECTORY (COLS 1-80)
+000090*              REC 3+ - ONE MEMBER NAME PER RECORD (COLS 1-8)
+000100 ENVIRONMENT DIVISION.
+000110 CONFIGURATION SECTION.
+000120 SOURCE-COMPUTER.
+000130     Linux.
+000140 OBJECT-COMPUTER.
+000150     Linux.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT   CONTROL-FILE ASSIGN TO
+000190     "renumlib"
+000200     ORGANIZATION IS LINE SEQUENTIAL.
+000210 DATA DIVISION.
+000220 FILE SECTION.
+000230 FD  CONTROL-FILE.
+000240 01  CF-REC PIC X(80).
+000250 WORKING-STORAGE SECTION.
+000260 01  WS-CF-RECNUM          PICTURE 9(6) VALUE 0.
+000270 01  WS-IN-LIBRARY         PIC X(80).
+000280 01  WS-OUT-LIBRARY        PIC X(80).
+000290 01  WS-MEMBER-COUNT       PICTURE 9(6) VALUE 0.
+000300 01  WS-TOTAL-RECS         PICTURE 9(8) VALUE 0.
+000305 01  WS-WORST-RC           PIC 9(4) VALUE 0.
+000310 COPY RENENGLS.
+000320 PROCEDURE DIVISION.
+000330 LIB-START.
+000331     ACCEPT RE-OPERATOR FROM ENVIRONMENT "USER".
+000332     IF RE-OPERATOR = SPACES
+000333         MOVE "BATCH" TO RE-OPERATOR.
+000340     OPEN INPUT CONTROL-FILE.
+000350     READ CONTROL-FILE AT END GO TO LIB-STOPIT.
+000360     MOVE CF-REC TO WS-IN-LIBRARY.
+000370     READ CONTROL-FILE AT END GO TO LIB-STOPIT.
+000380     MOVE CF-REC TO WS-OUT-LIBRARY.
+000390 LIB-LOOP.
+000400     READ CONTROL-FILE AT END GO TO LIB-STOPIT.
+000410     IF CF-REC(1:8) = SPACES
+000420         GO TO LIB-LOOP.
+000430     MOVE CF-REC(1:8) TO RE-DECK-NAME.
+000440     STRING FUNCTION TRIM(WS-IN-LIBRARY) "/" CF-REC(1:8)
+000450         DELIMITED BY SIZE INTO RE-IN-PATH.
+000460     STRING FUNCTION TRIM(WS-OUT-LIBRARY) "/" CF-REC(1:8)
+000470         DELIMITED BY SIZE INTO RE-OUT-PATH.
+000480     MOVE 0   TO RE-START-NUM.
+000490     MOVE 0   TO RE-INCREMENT.
+000500     MOVE "A" TO RE-WIDE-MODE.
+000505*    CHANGE-ONLY/BUILD-XMAP/RESTART ARE LEFT BLANK SO THE
+000506*    OPTIONAL "renumprm" H RECORD (COPYBOOKS/RENPARM.cpy) CAN
+000507*    TURN THEM ON FOR THE RUN; RENUMENG DEFAULTS THEM TO "N"
+000508*    IF NEITHER THIS DRIVER NOR THE PARM FILE SETS THEM.
+000510     MOVE SPACE TO RE-CHANGE-ONLY.
+000520     MOVE SPACE TO RE-BUILD-XMAP.
+000530     MOVE SPACE TO RE-RESTART.
+000535     MOVE SPACES TO RE-BASELINE-PATH.
+000536     MOVE SPACES TO RE-XMAP-PATH.
+000540     CALL "RENUMENG" USING RENENG-PARMS.
+000550     ADD 1 TO WS-MEMBER-COUNT.
+000560     ADD RE-RECORDS-WRITTEN TO WS-TOTAL-RECS.
+000565     IF RE-RETURN-CODE > WS-WORST-RC
+000566         MOVE RE-RETURN-CODE TO WS-WORST-RC
+000567     END-IF.
+000570     DISPLAY "RENUMLIB: " CF-REC(1:8) " RC=" RE-RETURN-CODE
+000580         " RECS=" RE-RECORDS-WRITTEN " " RE-MESSAGE.
+000590     GO TO LIB-LOOP.
+000600 LIB-STOPIT.
+000610     CLOSE CONTROL-FILE.
+000620     DISPLAY "RENUMLIB: MEMBERS PROCESSED=" WS-MEMBER-COUNT
+000630         " TOTAL RECORDS=" WS-TOTAL-RECS.
+000635     MOVE WS-WORST-RC TO RETURN-CODE.
+000640     STOP RUN.
