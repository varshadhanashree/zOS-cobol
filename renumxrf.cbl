@@ -0,0 +1,57 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RENUMXRF.
+000030*REMARKS.    STANDALONE DRIVER FOR THE CROSS-REFERENCE FIXUP
+000040*            PASS.  RUN AFTER RENUM WHEN RE-BUILD-XMAP WAS "Y".
+000050*            READS "outfile" (THE JUST-RENUMBERED DECK), WRITES
+000060*            THE CORRECTED DECK TO "outfile.xrf".
+000070 ENVIRONMENT DIVISION.
+000080 CONFIGURATION SECTION.
+000090 SOURCE-COMPUTER.
+000100     Linux.
+000110 OBJECT-COMPUTER.
+000120     Linux.
+000130 INPUT-OUTPUT SECTION.
+000140 FILE-CONTROL.
+000150     SELECT   PARM-FILE ASSIGN TO
+000160     "renumprm"
+000170     ORGANIZATION IS LINE SEQUENTIAL
+000180     FILE STATUS IS WS-PARM-STATUS.
+000190 DATA DIVISION.
+000200 FILE SECTION.
+000210 FD  PARM-FILE
+000220     BLOCK CONTAINS 1 RECORDS.
+000230 COPY RENPARM.
+000240 WORKING-STORAGE SECTION.
+000250 COPY REXREFLS.
+000260 01  WS-PARM-STATUS        PIC XX.
+000270 PROCEDURE DIVISION.
+000280     MOVE "outfile"        TO XR-IN-PATH.
+000290     MOVE "outfile.xrf"    TO XR-OUT-PATH.
+000300     PERFORM XRF-FIND-MAP-PATH.
+000310     CALL "RENXRFEN" USING RENXRF-PARMS.
+000320     DISPLAY "RENUMXRF: RC=" XR-RETURN-CODE
+000330         " RECORDS=" XR-RECORDS-READ
+000340         " REPLACEMENTS=" XR-REPLACEMENTS
+000350         " " XR-MESSAGE.
+000360 STOPIT.
+000365     MOVE XR-RETURN-CODE TO RETURN-CODE.
+000370     STOP RUN.
+000380 XRF-FIND-MAP-PATH.
+000385*    NOTHING EVER WRITES A FILE LITERALLY NAMED "renumxmap" --
+000386*    RENUMENG BUILDS THE MAP PATH FROM THE "renumprm" H-RECORD'S
+000387*    RP-XMAP-DIR PLUS THE DECK NAME (SEE RENUMENG'S
+000388*    ENG-APPLY-HEADER).  RENUM ALWAYS RUNS AS DECK "RENUM", SO
+000389*    REBUILD THE SAME PATH HERE INSTEAD OF GUESSING A LITERAL.
+000390     MOVE SPACES TO XR-MAP-PATH.
+000400     OPEN INPUT PARM-FILE.
+000410     IF WS-PARM-STATUS = "00"
+000420         READ PARM-FILE
+000430             AT END CONTINUE
+000440         END-READ
+000450         IF WS-PARM-STATUS = "00" AND RP-REC-TYPE = "H"
+000460                 AND RP-XMAP-DIR NOT = SPACES
+000470             STRING FUNCTION TRIM(RP-XMAP-DIR) "/RENUM"
+000480                 DELIMITED BY SIZE INTO XR-MAP-PATH
+000490         END-IF
+000500         CLOSE PARM-FILE
+000510     END-IF.
