@@ -0,0 +1,501 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RENUMENG.
+000030*AUTHOR.     RENUM SUBSYSTEM.
+000040*REMARKS.    CALLABLE RENUMBERING ENGINE.  HOLDS THE LOOP
+000050*            LOGIC ORIGINALLY IN RENUM SO EVERY DRIVER
+000060*            (RENUM, RENUMLIB, RENUMON) SHARES ONE COPY.
+000070 ENVIRONMENT DIVISION.
+000080 CONFIGURATION SECTION.
+000090 SOURCE-COMPUTER.
+000100     Linux.
+000110 OBJECT-COMPUTER.
+000120     Linux.
+000130 INPUT-OUTPUT SECTION.
+000140 FILE-CONTROL.
+000150     SELECT   INPUT-FILE ASSIGN TO
+000160     WS-IN-NAME
+000170     ORGANIZATION IS LINE SEQUENTIAL.
+000180     SELECT   OUTPUT-FILE ASSIGN TO
+000190     WS-OUT-NAME
+000200     ORGANIZATION IS LINE SEQUENTIAL
+000210     FILE STATUS IS WS-OUT-STATUS.
+000220     SELECT   OUTPUT-TRUNC-FILE ASSIGN TO
+000230     WS-OUT-TRUNC-NAME
+000240     ORGANIZATION IS LINE SEQUENTIAL.
+000250     SELECT   XMAP-FILE ASSIGN TO
+000260     WS-XMAP-NAME
+000270     ORGANIZATION IS LINE SEQUENTIAL
+000280     FILE STATUS IS WS-XMAP-STATUS.
+000290     SELECT   XMAP-TRUNC-FILE ASSIGN TO
+000300     WS-XMAP-TRUNC-NAME
+000310     ORGANIZATION IS LINE SEQUENTIAL.
+000320     SELECT   PARM-FILE ASSIGN TO
+000330     "renumprm"
+000340     ORGANIZATION IS LINE SEQUENTIAL
+000350     FILE STATUS IS WS-PARM-STATUS.
+000360     SELECT   BASELINE-FILE ASSIGN TO
+000370     WS-BASELINE-NAME
+000380     ORGANIZATION IS LINE SEQUENTIAL
+000390     FILE STATUS IS WS-BASE-STATUS.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  INPUT-FILE
+000430     RECORD IS VARYING IN SIZE FROM 72 TO 133
+000440         DEPENDING ON WS-IN-REC-LEN
+000450     BLOCK CONTAINS 1 RECORDS.
+000460 01  INREC.
+000470     05  SEQNO PICTURE 9(6).
+000480     05  IN-BODY PIC X(127).
+000490 FD  OUTPUT-FILE
+000500     RECORD IS VARYING IN SIZE FROM 72 TO 133
+000510         DEPENDING ON WS-OUT-REC-LEN
+000520     BLOCK CONTAINS 1 RECORDS.
+000530 01  OUTREC PICTURE X(133).
+000540 FD  OUTPUT-TRUNC-FILE
+000550     RECORD IS VARYING IN SIZE FROM 72 TO 133
+000560         DEPENDING ON WS-OUT-REC-LEN
+000570     BLOCK CONTAINS 1 RECORDS.
+000580 01  TRUNC-REC PICTURE X(133).
+000590 FD  XMAP-FILE
+000600     BLOCK CONTAINS 1 RECORDS.
+000610 COPY RENXMAP.
+000620 FD  XMAP-TRUNC-FILE
+000630     BLOCK CONTAINS 1 RECORDS.
+000640 01  XMAP-TRUNC-REC.
+000650     05  XT-OLD-SEQNO PIC 9(6).
+000660     05  XT-NEW-SEQNO PIC 9(6).
+000670 FD  PARM-FILE
+000680     BLOCK CONTAINS 1 RECORDS.
+000690 COPY RENPARM.
+000700 FD  BASELINE-FILE
+000710     RECORD IS VARYING IN SIZE FROM 72 TO 133
+000720         DEPENDING ON WS-BASE-REC-LEN
+000730     BLOCK CONTAINS 1 RECORDS.
+000740 01  BASEREC.
+000750     05  BL-SEQNO PICTURE 9(6).
+000760     05  BL-FILLER PIC X(127).
+000770 WORKING-STORAGE SECTION.
+000780 01  WS-IN-NAME            PIC X(100).
+000790 01  WS-OUT-NAME           PIC X(100).
+000800 01  WS-OUT-TRUNC-NAME     PIC X(108).
+000810 01  WS-XMAP-NAME          PIC X(100).
+000820 01  WS-XMAP-TRUNC-NAME    PIC X(108).
+000830 01  WS-XMAP-OPEN          PIC X(1) VALUE "N".
+000840 01  WS-XMAP-STATUS        PIC XX.
+000850 01  WS-IN-REC-LEN         PIC 9(3) VALUE 72.
+000860 01  WS-OUT-REC-LEN        PIC 9(3) VALUE 72.
+000870 01  WS-TRUNC-COUNT        PIC 9(6) VALUE 0.
+000880 01  WS-TRUNC-AT-END       PIC X(1) VALUE "N".
+000890 01  WS-BASELINE-NAME      PIC X(100).
+000900 01  WS-BASE-STATUS        PIC XX.
+000910 01  WS-BASE-REC-LEN       PIC 9(3) VALUE 72.
+000920 01  WS-BASELINE-OPEN      PIC X(1) VALUE "N".
+000930 01  WS-BASE-AT-END        PIC X(1) VALUE "N".
+000940 01  WS-KEEP-OLD           PIC X(1) VALUE "N".
+000950 01  WS-MATCHED-SEQNO      PIC 9(6).
+000960 01  WS-OUT-STATUS         PIC XX.
+000970 01  WS-BASE-WINDOW        PICTURE 9(3) VALUE 10.
+000980 01  WS-BASE-BUF-COUNT     PICTURE 9(3) VALUE 0.
+000990 01  WS-BASE-BUF-IDX       PICTURE 9(3).
+001000 01  WS-BASE-SRC-IDX       PICTURE 9(3).
+001010 01  WS-BASE-MATCH-IDX     PICTURE 9(3) VALUE 0.
+001020 01  WS-BASE-BUFFER.
+001030     05  WS-BASE-ENTRY OCCURS 100 TIMES.
+001040         10  WS-BASE-ENTRY-SEQNO  PIC 9(6).
+001050         10  WS-BASE-ENTRY-BODY   PIC X(127).
+001060 01  WS-PARM-STATUS        PIC XX.
+001070 01  WS-LINE-CNT           PICTURE S9(6).
+001080 01  WS-INCREMENT          PICTURE S9(6).
+001090 01  WS-OLD-SEQNO          PICTURE 9(6).
+001100 01  WS-START-LINE-CNT     PICTURE S9(6).
+001110 01  WS-SKIP-COUNT         PIC 9(4) VALUE 0.
+001120 01  WS-SKIP-TABLE.
+001130     05  WS-SKIP-ENTRY OCCURS 50 TIMES
+001140             INDEXED BY WS-SKIP-IDX.
+001150         10  WS-SKIP-FROM  PIC 9(6).
+001160         10  WS-SKIP-TO    PIC 9(6).
+001170 01  WS-CHECKPOINT-EVERY   PIC 9(6) VALUE 500.
+001180 01  WS-RESTART-FOUND      PIC X(1) VALUE "N".
+001190 01  WS-RESTART-SKIP       PIC 9(6) VALUE 0.
+001200 COPY RENCKPTL.
+001210 COPY RENHISTL.
+001220 LINKAGE SECTION.
+001230 COPY RENENGLS.
+001240 PROCEDURE DIVISION USING RENENG-PARMS.
+001250 ENG-START.
+001260*    RENUMENG HAS NO INITIAL CLAUSE, SO EVERY ITEM BELOW
+001270*    SURVIVES FROM ONE CALL TO THE NEXT WHEN A BATCH DRIVER
+001280*    (RENUMLIB) OR THE ONLINE MONITOR (RENUMON) CALLS THIS
+001290*    PROGRAM REPEATEDLY IN ONE RUN.  RESET THEM BEFORE ANY OF
+001300*    THIS CALL'S OWN RE-* FLAGS ARE EVALUATED SO ONE DECK'S
+001310*    RESTART/CHANGE-ONLY/BUILD-XMAP PASS CAN'T LEAK INTO THE
+001320*    NEXT DECK/JOB PROCESSED IN THE SAME RUN.
+001330     MOVE "N" TO WS-XMAP-OPEN.
+001340     MOVE "N" TO WS-BASELINE-OPEN.
+001350     MOVE "N" TO WS-BASE-AT-END.
+001360     MOVE 0   TO WS-BASE-BUF-COUNT.
+001370     MOVE 10  TO WS-BASE-WINDOW.
+001380     MOVE "N" TO WS-RESTART-FOUND.
+001390     MOVE 0   TO WS-RESTART-SKIP.
+001400     MOVE FUNCTION TRIM(RE-IN-PATH)  TO WS-IN-NAME.
+001410     MOVE FUNCTION TRIM(RE-OUT-PATH) TO WS-OUT-NAME.
+001420     INITIALIZE RE-RESULT.
+001430     PERFORM ENG-LOAD-PARMS THRU ENG-LOAD-PARMS-EXIT.
+001440     IF RE-CHANGE-ONLY = SPACE
+001450         MOVE "N" TO RE-CHANGE-ONLY.
+001460     IF RE-BUILD-XMAP = SPACE
+001470         MOVE "N" TO RE-BUILD-XMAP.
+001480     IF RE-RESTART = SPACE
+001490         MOVE "N" TO RE-RESTART.
+001500     IF RE-RESTART-YES AND RE-CHANGE-ONLY-YES
+001510         MOVE "RESTART AND CHANGE-ONLY CANNOT BE COMBINED"
+001520             TO RE-MESSAGE
+001530         MOVE 16 TO RE-RETURN-CODE
+001540         EXIT PROGRAM.
+001550     MOVE RE-START-NUM TO WS-LINE-CNT.
+001560     IF WS-LINE-CNT = 0
+001570         MOVE 10 TO WS-LINE-CNT.
+001580     MOVE RE-INCREMENT TO WS-INCREMENT.
+001590     IF WS-INCREMENT = 0
+001600         MOVE 10 TO WS-INCREMENT.
+001610     MOVE WS-LINE-CNT TO WS-START-LINE-CNT.
+001620     IF RE-RESTART-YES
+001630         MOVE RE-DECK-NAME TO CK-DECK-NAME
+001640         SET CK-FUNCTION-READ TO TRUE
+001650         CALL "RENCKPTW" USING RENCKPTW-PARMS
+001660         IF CK-FOUND-YES
+001670             MOVE "Y" TO WS-RESTART-FOUND
+001680             MOVE CK-RECORDS-READ   TO WS-RESTART-SKIP
+001690             MOVE CK-LINE-CNT       TO WS-LINE-CNT
+001700             MOVE CK-INCREMENT      TO WS-INCREMENT
+001710             MOVE CK-START-LINE-CNT TO WS-START-LINE-CNT
+001720         END-IF
+001730     END-IF.
+001740     OPEN INPUT INPUT-FILE.
+001750     IF WS-RESTART-FOUND = "Y"
+001760         PERFORM ENG-TRUNCATE-OUTPUT
+001770         OPEN EXTEND OUTPUT-FILE
+001780         MOVE WS-LINE-CNT TO RE-FIRST-SEQNO
+001790         PERFORM WS-RESTART-SKIP TIMES
+001800             READ INPUT-FILE AT END EXIT PERFORM END-READ
+001810             ADD 1 TO RE-RECORDS-READ
+001820         END-PERFORM
+001830         MOVE RE-RECORDS-READ TO RE-RECORDS-WRITTEN
+001840     ELSE
+001850         OPEN OUTPUT OUTPUT-FILE
+001860     END-IF.
+001870     IF RE-CHANGE-ONLY-YES
+001880         MOVE FUNCTION TRIM(RE-BASELINE-PATH) TO WS-BASELINE-NAME
+001890         OPEN INPUT BASELINE-FILE
+001900         IF WS-BASE-STATUS = "00"
+001910             MOVE "Y" TO WS-BASELINE-OPEN
+001920         END-IF
+001930     END-IF.
+001940     IF RE-BUILD-XMAP-YES
+001950         MOVE FUNCTION TRIM(RE-XMAP-PATH) TO WS-XMAP-NAME
+001960         IF WS-RESTART-FOUND = "Y"
+001970             PERFORM ENG-TRUNCATE-XMAP
+001980             OPEN EXTEND XMAP-FILE
+001990         ELSE
+002000             OPEN OUTPUT XMAP-FILE
+002010         END-IF
+002020         MOVE "Y" TO WS-XMAP-OPEN.
+002030 ENG-LOOP.
+002040     MOVE SPACES TO INREC.
+002050     READ INPUT-FILE AT END GO TO ENG-STOPIT.
+002060     ADD 1 TO RE-RECORDS-READ.
+002070     EVALUATE TRUE
+002080         WHEN RE-WIDE-YES
+002090             MOVE 133 TO WS-OUT-REC-LEN
+002100         WHEN RE-WIDE-NO
+002110             MOVE 72 TO WS-OUT-REC-LEN
+002120         WHEN OTHER
+002130             MOVE WS-IN-REC-LEN TO WS-OUT-REC-LEN
+002140     END-EVALUATE.
+002150     IF SEQNO NOT NUMERIC
+002160         STRING "INVALID SEQNO AT INPUT RECORD "
+002170             RE-RECORDS-READ DELIMITED BY SIZE
+002180             INTO RE-MESSAGE
+002190         MOVE 16 TO RE-RETURN-CODE
+002200         GO TO ENG-ABORT.
+002210     MOVE SEQNO TO WS-OLD-SEQNO.
+002220     PERFORM ENG-SKIP-CHECK.
+002230     PERFORM ENG-CHANGE-CHECK.
+002240     IF WS-KEEP-OLD = "Y"
+002250         MOVE WS-MATCHED-SEQNO TO SEQNO
+002260     ELSE
+002270         MOVE WS-LINE-CNT TO SEQNO
+002280         ADD WS-INCREMENT TO WS-LINE-CNT
+002290     END-IF.
+002300     IF RE-RECORDS-READ = 1
+002310         MOVE SEQNO TO RE-FIRST-SEQNO.
+002320     MOVE SEQNO TO RE-LAST-SEQNO.
+002330     IF WS-XMAP-OPEN = "Y"
+002340         MOVE WS-OLD-SEQNO TO XM-OLD-SEQNO
+002350         MOVE SEQNO        TO XM-NEW-SEQNO
+002360         WRITE XMAP-REC
+002370         IF WS-XMAP-STATUS NOT = "00"
+002380             STRING "XMAP WRITE FAILED AT RECORD "
+002390                 RE-RECORDS-READ DELIMITED BY SIZE
+002400                 INTO RE-MESSAGE
+002410             MOVE 24 TO RE-RETURN-CODE
+002420             GO TO ENG-ABORT
+002430         END-IF
+002440     END-IF.
+002450     WRITE OUTREC FROM INREC.
+002460     IF WS-OUT-STATUS NOT = "00"
+002470         STRING "OUTPUT WRITE FAILED AT RECORD "
+002480             RE-RECORDS-READ DELIMITED BY SIZE
+002490             INTO RE-MESSAGE
+002500         MOVE 24 TO RE-RETURN-CODE
+002510         GO TO ENG-ABORT.
+002520     ADD 1 TO RE-RECORDS-WRITTEN.
+002530     IF FUNCTION MOD(RE-RECORDS-WRITTEN, WS-CHECKPOINT-EVERY) = 0
+002540         PERFORM ENG-WRITE-CHECKPOINT.
+002550     GO TO ENG-LOOP.
+002560 ENG-STOPIT.
+002570     IF RE-RECORDS-READ NOT = RE-RECORDS-WRITTEN
+002580         MOVE "RECORD COUNT MISMATCH - READ NOT = WRITTEN"
+002590             TO RE-MESSAGE
+002600         MOVE 20 TO RE-RETURN-CODE
+002610         GO TO ENG-ABORT.
+002620     CLOSE INPUT-FILE OUTPUT-FILE.
+002630     IF WS-XMAP-OPEN = "Y"
+002640         CLOSE XMAP-FILE.
+002650     IF WS-BASELINE-OPEN = "Y"
+002660         CLOSE BASELINE-FILE.
+002670     MOVE RE-DECK-NAME TO CK-DECK-NAME.
+002680     SET CK-FUNCTION-DELETE TO TRUE.
+002690     CALL "RENCKPTW" USING RENCKPTW-PARMS.
+002700     MOVE RE-DECK-NAME        TO RW-DECK-NAME.
+002710     MOVE WS-START-LINE-CNT   TO RW-START-LINE-CNT.
+002720     MOVE WS-INCREMENT        TO RW-INCREMENT.
+002730     MOVE RE-RECORDS-WRITTEN  TO RW-RECORD-COUNT.
+002740     MOVE RE-OPERATOR         TO RW-OPERATOR.
+002750     CALL "RENHISTW" USING RENHISTW-PARMS.
+002760     MOVE 0 TO RE-RETURN-CODE.
+002770     MOVE "RENUMBER COMPLETE" TO RE-MESSAGE.
+002780     EXIT PROGRAM.
+002790 ENG-ABORT.
+002800     CLOSE INPUT-FILE OUTPUT-FILE.
+002810     IF WS-XMAP-OPEN = "Y"
+002820         CLOSE XMAP-FILE.
+002830     IF WS-BASELINE-OPEN = "Y"
+002840         CLOSE BASELINE-FILE.
+002850     MOVE RE-DECK-NAME        TO RW-DECK-NAME.
+002860     MOVE WS-START-LINE-CNT   TO RW-START-LINE-CNT.
+002870     MOVE WS-INCREMENT        TO RW-INCREMENT.
+002880     MOVE RE-RECORDS-WRITTEN  TO RW-RECORD-COUNT.
+002890     MOVE RE-OPERATOR         TO RW-OPERATOR.
+002900     CALL "RENHISTW" USING RENHISTW-PARMS.
+002910     EXIT PROGRAM.
+002920 ENG-LOAD-PARMS.
+002930*    RESET SO A REPEAT CALL IN THE SAME RUN (ONE PER LIBRARY
+002940*    MEMBER/QUEUED JOB) DOESN'T APPEND THIS DECK'S SKIP RANGES
+002950*    ON TOP OF THE PRIOR DECK'S, EVENTUALLY PINNING THE COUNT
+002960*    AT 50 AND SILENTLY SKIPPING THE LOOP (AND THE "H" HEADER
+002970*    RECORD) FOR EVERY DECK AFTER THAT.
+002980     MOVE 0 TO WS-SKIP-COUNT.
+002990     OPEN INPUT PARM-FILE.
+003000     IF WS-PARM-STATUS NOT = "00"
+003010         GO TO ENG-LOAD-PARMS-EXIT.
+003020     PERFORM UNTIL WS-SKIP-COUNT = 50
+003030         READ PARM-FILE AT END EXIT PERFORM END-READ
+003040         IF RP-REC-TYPE = "H"
+003050             PERFORM ENG-APPLY-HEADER
+003060         END-IF
+003070         IF RP-REC-TYPE = "R"
+003080             ADD 1 TO WS-SKIP-COUNT
+003090             SET WS-SKIP-IDX TO WS-SKIP-COUNT
+003100             MOVE RP-SKIP-FROM TO WS-SKIP-FROM(WS-SKIP-IDX)
+003110             MOVE RP-SKIP-TO   TO WS-SKIP-TO(WS-SKIP-IDX)
+003120         END-IF
+003130     END-PERFORM.
+003140 ENG-LOAD-PARMS-CLOSE.
+003150     CLOSE PARM-FILE.
+003160 ENG-LOAD-PARMS-EXIT.
+003170     EXIT.
+003180 ENG-APPLY-HEADER.
+003190     IF RE-START-NUM = 0
+003200         MOVE RP-START-NUM TO RE-START-NUM
+003210     END-IF.
+003220     IF RE-INCREMENT = 0
+003230         MOVE RP-INCREMENT TO RE-INCREMENT
+003240     END-IF.
+003250     IF RE-CHANGE-ONLY = SPACE AND RP-CHANGE-ONLY NOT = SPACE
+003260         MOVE RP-CHANGE-ONLY TO RE-CHANGE-ONLY
+003270     END-IF.
+003280     IF RE-BUILD-XMAP = SPACE AND RP-BUILD-XMAP NOT = SPACE
+003290         MOVE RP-BUILD-XMAP TO RE-BUILD-XMAP
+003300     END-IF.
+003310     IF RE-RESTART = SPACE AND RP-RESTART NOT = SPACE
+003320         MOVE RP-RESTART TO RE-RESTART
+003330     END-IF.
+003340     IF RE-CHANGE-ONLY-YES AND RE-BASELINE-PATH = SPACES
+003350             AND RP-BASELINE-DIR NOT = SPACES
+003360         STRING FUNCTION TRIM(RP-BASELINE-DIR) "/"
+003370             FUNCTION TRIM(RE-DECK-NAME) DELIMITED BY SIZE
+003380             INTO RE-BASELINE-PATH
+003390     END-IF.
+003400     IF RE-BUILD-XMAP-YES AND RE-XMAP-PATH = SPACES
+003410             AND RP-XMAP-DIR NOT = SPACES
+003420         STRING FUNCTION TRIM(RP-XMAP-DIR) "/"
+003430             FUNCTION TRIM(RE-DECK-NAME) DELIMITED BY SIZE
+003440             INTO RE-XMAP-PATH
+003450     END-IF.
+003460*    RP-BASE-WINDOW LETS A SITE WITH LARGER INSERT/DELETE BLOCKS
+003470*    WIDEN THE ENG-CHANGE-CHECK LOOKAHEAD WINDOW (DEFAULT 10,
+003480*    SAME PARM-FILE-OVERRIDE STYLE AS RE-START-NUM/RE-INCREMENT
+003490*    ABOVE).  CAPPED AT WS-BASE-BUFFER'S TABLE SIZE.
+003500     IF RP-BASE-WINDOW NOT = 0
+003510         IF RP-BASE-WINDOW > 100
+003520             MOVE 100 TO WS-BASE-WINDOW
+003530         ELSE
+003540             MOVE RP-BASE-WINDOW TO WS-BASE-WINDOW
+003550         END-IF
+003560     END-IF.
+003570 ENG-SKIP-CHECK.
+003580     SET WS-SKIP-IDX TO 1.
+003590     PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+003600             UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+003610         IF WS-LINE-CNT >= WS-SKIP-FROM(WS-SKIP-IDX)
+003620             AND WS-LINE-CNT <= WS-SKIP-TO(WS-SKIP-IDX)
+003630             MOVE WS-SKIP-TO(WS-SKIP-IDX) TO WS-LINE-CNT
+003640             ADD WS-INCREMENT TO WS-LINE-CNT
+003650             SET WS-SKIP-IDX TO 0
+003660         END-IF
+003670     END-PERFORM.
+003680 ENG-WRITE-CHECKPOINT.
+003690     MOVE RE-DECK-NAME       TO CK-DECK-NAME.
+003700     MOVE RE-RECORDS-WRITTEN TO CK-RECORDS-READ.
+003710     MOVE WS-LINE-CNT        TO CK-LINE-CNT.
+003720     MOVE WS-INCREMENT       TO CK-INCREMENT.
+003730     MOVE WS-START-LINE-CNT  TO CK-START-LINE-CNT.
+003740     SET CK-FUNCTION-WRITE TO TRUE.
+003750     CALL "RENCKPTW" USING RENCKPTW-PARMS.
+003760*    CLOSE AND RE-OPEN EXTEND SO THE RECORDS THIS CHECKPOINT
+003770*    CLAIMS ARE DONE ARE ACTUALLY FLUSHED TO DISK -- OTHERWISE
+003780*    THE CHECKPOINT'S RECORD COUNT ISN'T BACKED BY ANYTHING IF
+003790*    THE RUN ABENDS RIGHT AFTER THIS PARAGRAPH RETURNS.
+003800     CLOSE OUTPUT-FILE.
+003810     OPEN EXTEND OUTPUT-FILE.
+003820     IF WS-XMAP-OPEN = "Y"
+003830         CLOSE XMAP-FILE
+003840         OPEN EXTEND XMAP-FILE
+003850     END-IF.
+003860 ENG-CHANGE-CHECK.
+003870     MOVE "N" TO WS-KEEP-OLD.
+003880     IF RE-CHANGE-ONLY-YES AND WS-BASELINE-OPEN = "Y"
+003890         PERFORM ENG-BASE-FILL
+003900         MOVE 0 TO WS-BASE-MATCH-IDX
+003910         IF WS-BASE-BUF-COUNT > 0
+003920             PERFORM VARYING WS-BASE-BUF-IDX FROM 1 BY 1
+003930                     UNTIL WS-BASE-BUF-IDX > WS-BASE-BUF-COUNT
+003940                         OR WS-BASE-MATCH-IDX NOT = 0
+003950                 IF WS-BASE-ENTRY-BODY(WS-BASE-BUF-IDX) = IN-BODY
+003960                     MOVE WS-BASE-BUF-IDX TO WS-BASE-MATCH-IDX
+003970                 END-IF
+003980             END-PERFORM
+003990         END-IF
+004000         IF WS-BASE-MATCH-IDX NOT = 0
+004010             MOVE WS-BASE-ENTRY-SEQNO(WS-BASE-MATCH-IDX)
+004020                 TO WS-MATCHED-SEQNO
+004030             MOVE "Y" TO WS-KEEP-OLD
+004040             PERFORM ENG-BASE-SHIFT
+004050         ELSE
+004060             ADD 1 TO RE-CHANGED-COUNT
+004070         END-IF
+004080     END-IF.
+004090 ENG-BASE-FILL.
+004100     PERFORM UNTIL WS-BASE-BUF-COUNT >= WS-BASE-WINDOW
+004110             OR WS-BASE-AT-END = "Y"
+004120         MOVE SPACES TO BASEREC
+004130         READ BASELINE-FILE
+004140             AT END MOVE "Y" TO WS-BASE-AT-END
+004150         END-READ
+004160         IF WS-BASE-AT-END = "N"
+004170             ADD 1 TO WS-BASE-BUF-COUNT
+004180             MOVE BL-SEQNO TO
+004190                 WS-BASE-ENTRY-SEQNO(WS-BASE-BUF-COUNT)
+004200             MOVE BL-FILLER TO
+004210                 WS-BASE-ENTRY-BODY(WS-BASE-BUF-COUNT)
+004220         END-IF
+004230     END-PERFORM.
+004240 ENG-BASE-SHIFT.
+004250     PERFORM VARYING WS-BASE-BUF-IDX FROM 1 BY 1
+004260             UNTIL WS-BASE-BUF-IDX >
+004270                 WS-BASE-BUF-COUNT - WS-BASE-MATCH-IDX
+004280         COMPUTE WS-BASE-SRC-IDX =
+004290             WS-BASE-BUF-IDX + WS-BASE-MATCH-IDX
+004300         MOVE WS-BASE-ENTRY-SEQNO(WS-BASE-SRC-IDX)
+004310             TO WS-BASE-ENTRY-SEQNO(WS-BASE-BUF-IDX)
+004320         MOVE WS-BASE-ENTRY-BODY(WS-BASE-SRC-IDX)
+004330             TO WS-BASE-ENTRY-BODY(WS-BASE-BUF-IDX)
+004340     END-PERFORM.
+004350     SUBTRACT WS-BASE-MATCH-IDX FROM WS-BASE-BUF-COUNT.
+004360 ENG-TRUNCATE-OUTPUT.
+004370*    RESTART RESUMES BY APPENDING (OPEN EXTEND) TO OUTPUT-FILE,
+004380*    BUT A CHECKPOINT IS ONLY RECORDED EVERY WS-CHECKPOINT-EVERY
+004390*    RECORDS -- THE ABEND MAY HAVE HAPPENED AFTER MORE RECORDS
+004400*    WERE ALREADY WRITTEN PAST THE LAST CHECKPOINT BOUNDARY.
+004410*    TRIM OUTPUT-FILE BACK DOWN TO EXACTLY WS-RESTART-SKIP
+004420*    RECORDS FIRST SO RESUMING INPUT PROCESSING AT THAT SAME
+004430*    BOUNDARY DOESN'T DUPLICATE RECORDS ALREADY ON DISK.  THIS
+004440*    PARAGRAPH IS ONLY EVER REACHED VIA AN EXPLICIT PERFORM FROM
+004450*    ENG-START, NEVER BY FALLING INTO IT, SO IT IS KEPT DOWN
+004460*    HERE WITH THE OTHER HELPER PARAGRAPHS RATHER THAN BETWEEN
+004470*    ENG-START AND ENG-LOOP.
+004480     MOVE SPACES TO WS-OUT-TRUNC-NAME.
+004490     STRING FUNCTION TRIM(WS-OUT-NAME) ".ckpttmp"
+004500         DELIMITED BY SIZE INTO WS-OUT-TRUNC-NAME.
+004510     OPEN OUTPUT OUTPUT-TRUNC-FILE.
+004520     OPEN INPUT OUTPUT-FILE.
+004530     MOVE 0 TO WS-TRUNC-COUNT.
+004540     PERFORM UNTIL WS-TRUNC-COUNT >= WS-RESTART-SKIP
+004550         READ OUTPUT-FILE AT END EXIT PERFORM END-READ
+004560         ADD 1 TO WS-TRUNC-COUNT
+004570         WRITE TRUNC-REC FROM OUTREC
+004580     END-PERFORM.
+004590     CLOSE OUTPUT-FILE OUTPUT-TRUNC-FILE.
+004600     OPEN OUTPUT OUTPUT-FILE.
+004610     OPEN INPUT OUTPUT-TRUNC-FILE.
+004620     MOVE "N" TO WS-TRUNC-AT-END.
+004630     PERFORM UNTIL WS-TRUNC-AT-END = "Y"
+004640         READ OUTPUT-TRUNC-FILE
+004650             AT END MOVE "Y" TO WS-TRUNC-AT-END
+004660             NOT AT END WRITE OUTREC FROM TRUNC-REC
+004670         END-READ
+004680     END-PERFORM.
+004690     CLOSE OUTPUT-FILE OUTPUT-TRUNC-FILE.
+004700 ENG-TRUNCATE-XMAP.
+004710*    SAME PROBLEM AND SAME FIX AS ENG-TRUNCATE-OUTPUT, APPLIED
+004720*    TO THE CROSS-REFERENCE MAP FILE (ONE XMAP RECORD IS WRITTEN
+004730*    PER INPUT RECORD WHENEVER WS-XMAP-OPEN IS "Y", SO IT NEEDS
+004740*    TRIMMING BACK TO THE SAME WS-RESTART-SKIP BOUNDARY).
+004750     MOVE SPACES TO WS-XMAP-TRUNC-NAME.
+004760     STRING FUNCTION TRIM(WS-XMAP-NAME) ".ckpttmp"
+004770         DELIMITED BY SIZE INTO WS-XMAP-TRUNC-NAME.
+004780     OPEN OUTPUT XMAP-TRUNC-FILE.
+004790     OPEN INPUT XMAP-FILE.
+004800     MOVE 0 TO WS-TRUNC-COUNT.
+004810     PERFORM UNTIL WS-TRUNC-COUNT >= WS-RESTART-SKIP
+004820         READ XMAP-FILE AT END EXIT PERFORM END-READ
+004830         ADD 1 TO WS-TRUNC-COUNT
+004840         MOVE XM-OLD-SEQNO TO XT-OLD-SEQNO
+004850         MOVE XM-NEW-SEQNO TO XT-NEW-SEQNO
+004860         WRITE XMAP-TRUNC-REC
+004870     END-PERFORM.
+004880     CLOSE XMAP-FILE XMAP-TRUNC-FILE.
+004890     OPEN OUTPUT XMAP-FILE.
+004900     OPEN INPUT XMAP-TRUNC-FILE.
+004910     MOVE "N" TO WS-TRUNC-AT-END.
+004920     PERFORM UNTIL WS-TRUNC-AT-END = "Y"
+004930         READ XMAP-TRUNC-FILE
+004940             AT END MOVE "Y" TO WS-TRUNC-AT-END
+004950             NOT AT END
+004960                 MOVE XT-OLD-SEQNO TO XM-OLD-SEQNO
+004970                 MOVE XT-NEW-SEQNO TO XM-NEW-SEQNO
+004980                 WRITE XMAP-REC
+004990         END-READ
+005000     END-PERFORM.
+005010     CLOSE XMAP-FILE XMAP-TRUNC-FILE.
