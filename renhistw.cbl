@@ -0,0 +1,53 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RENHISTW.
+000030*AUTHOR.     RENUM SUBSYSTEM.
+000040*REMARKS.    APPENDS ONE AUDIT RECORD TO THE RENHIST INDEXED
+000050*            HISTORY FILE.  CALLED BY RENUMENG AT THE END OF
+000060*            EVERY RUN SO "WHEN DID THIS DECK LAST GET
+000070*            RENUMBERED AND BY WHAT JOB" HAS AN ANSWER.
+000080 ENVIRONMENT DIVISION.
+000090 CONFIGURATION SECTION.
+000100 SOURCE-COMPUTER.
+000110     Linux.
+000120 OBJECT-COMPUTER.
+000130     Linux.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT   RENHIST-FILE ASSIGN TO
+000170     "renhist"
+000180     ORGANIZATION IS INDEXED
+000190     ACCESS MODE IS DYNAMIC
+000200     RECORD KEY IS RH-KEY
+000210     FILE STATUS IS WS-HIST-STATUS.
+000220 DATA DIVISION.
+000230 FILE SECTION.
+000240 FD  RENHIST-FILE.
+000250 COPY RENHISTF.
+000260 WORKING-STORAGE SECTION.
+000270 01  WS-HIST-STATUS        PIC XX.
+000280 01  WS-DATETIME.
+000290     05  WS-DT-DATE        PIC 9(8).
+000300     05  WS-DT-TIME        PIC 9(8).
+000310 LINKAGE SECTION.
+000320 COPY RENHISTL.
+000330 PROCEDURE DIVISION USING RENHISTW-PARMS.
+000340 RHW-START.
+000350     MOVE 0 TO RW-RETURN-CODE.
+000360     OPEN I-O RENHIST-FILE.
+000370     IF WS-HIST-STATUS = "35"
+000380         OPEN OUTPUT RENHIST-FILE
+000390         CLOSE RENHIST-FILE
+000400         OPEN I-O RENHIST-FILE.
+000410     ACCEPT WS-DT-DATE FROM DATE YYYYMMDD.
+000420     ACCEPT WS-DT-TIME FROM TIME.
+000430     MOVE RW-DECK-NAME        TO RH-DECK-NAME.
+000440     MOVE WS-DATETIME         TO RH-RUN-DATETIME.
+000450     MOVE RW-START-LINE-CNT   TO RH-START-LINE-CNT.
+000460     MOVE RW-INCREMENT        TO RH-INCREMENT.
+000470     MOVE RW-RECORD-COUNT     TO RH-RECORD-COUNT.
+000480     MOVE RW-OPERATOR         TO RH-OPERATOR.
+000490     WRITE RENHIST-REC.
+000500     IF WS-HIST-STATUS NOT = "00"
+000510         MOVE 8 TO RW-RETURN-CODE.
+000520     CLOSE RENHIST-FILE.
+000530     EXIT PROGRAM.
