@@ -1,40 +1,35 @@
-000010 IDENTIFICATION DIVISION.
-000020 PROGRAM-ID. RENUM.
-000030 ENVIRONMENT DIVISION.
-000040 CONFIGURATION SECTION.
-000050 SOURCE-COMPUTER.
-000060     Linux.
-000070 OBJECT-COMPUTER.
-000080     Linux.
-000090 INPUT-OUTPUT SECTION.
-000100 FILE-CONTROL.
-000110     SELECT   INPUT-FILE ASSIGN TO
-000120     "infile"
-000130     ORGANIZATION IS LINE SEQUENTIAL.
-000140     SELECT   OUTPUT-FILE ASSIGN TO
-000150     "outfile"
-000160     ORGANIZATION IS LINE SEQUENTIAL.
-000170 DATA DIVISION.
-000180 FILE SECTION.
-000190 FD  INPUT-FILE
-000200     BLOCK CONTAINS 1 RECORDS.
-000210 01  INREC.
-000220     05  SEQNO PICTURE 9(6).
-000230     05  FILLER PIC X(65).
-000240 FD  OUTPUT-FILE
-000250     BLOCK CONTAINS 1 RECORDS.
-000260 01  OUTREC PICTURE X(72).
-000270 WORKING-STORAGE SECTION.
-000280 77 LINE-CNT PICTURE S9(6).
-000290 PROCEDURE DIVISION.
-000300     OPEN INPUT INPUT-FILE OUTPUT OUTPUT-FILE.
-000310     MOVE 10 TO LINE-CNT.
-000320 LOOP.
-000330     READ INPUT-FILE AT END GO TO STOPIT.
-000340     MOVE LINE-CNT TO SEQNO.
-000350     ADD 10 TO LINE-CNT.
-000360     WRITE OUTREC FROM INREC.
-000370     GO TO LOOP.
-000380 STOPIT.
-000390     CLOSE INPUT-FILE OUTPUT-FILE.
-000400          STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RENUM.
+000030*REMARKS.    STANDALONE DRIVER FOR A SINGLE INFILE/OUTFILE
+000040*            RENUMBER.  CALLS THE SHARED RENUMENG ENGINE SO
+000050*            THIS STAYS IN STEP WITH RENUMLIB/RENUMON.
+000060 ENVIRONMENT DIVISION.
+000070 CONFIGURATION SECTION.
+000080 SOURCE-COMPUTER.
+000090     Linux.
+000100 OBJECT-COMPUTER.
+000110     Linux.
+000120 DATA DIVISION.
+000130 WORKING-STORAGE SECTION.
+000140 COPY RENENGLS.
+000150 PROCEDURE DIVISION.
+000160     MOVE "infile"  TO RE-IN-PATH.
+000170     MOVE "outfile" TO RE-OUT-PATH.
+000180     MOVE "RENUM"   TO RE-DECK-NAME.
+000190     MOVE 0         TO RE-START-NUM.
+000200     MOVE 0         TO RE-INCREMENT.
+000210     MOVE "A"       TO RE-WIDE-MODE.
+000215*    CHANGE-ONLY/BUILD-XMAP/RESTART ARE LEFT BLANK SO THE
+000216*    OPTIONAL "renumprm" H RECORD (COPYBOOKS/RENPARM.cpy) CAN
+000217*    TURN THEM ON FOR THIS RUN; RENUMENG DEFAULTS THEM TO "N"
+000218*    IF NEITHER THIS DRIVER NOR THE PARM FILE SETS THEM.
+000220     MOVE SPACE     TO RE-CHANGE-ONLY.
+000230     MOVE SPACE     TO RE-BUILD-XMAP.
+000240     MOVE SPACE     TO RE-RESTART.
+000245     ACCEPT RE-OPERATOR FROM ENVIRONMENT "USER".
+000246     IF RE-OPERATOR = SPACES
+000247         MOVE "BATCH"   TO RE-OPERATOR.
+000250     CALL "RENUMENG" USING RENENG-PARMS.
+000260 STOPIT.
+000265     MOVE RE-RETURN-CODE TO RETURN-CODE.
+000270     STOP RUN.
