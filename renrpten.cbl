@@ -0,0 +1,72 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RENRPTEN.
+000030*AUTHOR.     RENUM SUBSYSTEM.
+000040*REMARKS.    POST-RUN SUMMARY/CHANGE REPORT ENGINE.  WALKS
+000050*            A RENUM INFILE/OUTFILE PAIR SIDE BY SIDE AND
+000060*            COUNTS HOW MANY LINES WERE RENUMBERED ONLY VS
+000070*            HOW MANY HAD THEIR TEXT ACTUALLY CHANGED (BY
+000080*            A CROSS-REFERENCE FIXUP OR ANY OTHER STEP).
+000090 ENVIRONMENT DIVISION.
+000100 CONFIGURATION SECTION.
+000110 SOURCE-COMPUTER.
+000120     Linux.
+000130 OBJECT-COMPUTER.
+000140     Linux.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT   RPT-IN-FILE ASSIGN TO
+000180     WS-IN-NAME
+000190     ORGANIZATION IS LINE SEQUENTIAL.
+000200     SELECT   RPT-OUT-FILE ASSIGN TO
+000210     WS-OUT-NAME
+000220     ORGANIZATION IS LINE SEQUENTIAL.
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD  RPT-IN-FILE
+000255     RECORD IS VARYING IN SIZE FROM 72 TO 133
+000257         DEPENDING ON WS-IN-REC-LEN
+000260     BLOCK CONTAINS 1 RECORDS.
+000270 01  RPT-INREC.
+000280     05  RI-SEQNO PICTURE 9(6).
+000290     05  RI-BODY PIC X(127).
+000300 FD  RPT-OUT-FILE
+000305     RECORD IS VARYING IN SIZE FROM 72 TO 133
+000307         DEPENDING ON WS-OUT-REC-LEN
+000310     BLOCK CONTAINS 1 RECORDS.
+000320 01  RPT-OUTREC.
+000330     05  RO-SEQNO PICTURE 9(6).
+000340     05  RO-BODY PIC X(127).
+000350 WORKING-STORAGE SECTION.
+000360 01  WS-IN-NAME            PIC X(100).
+000370 01  WS-OUT-NAME           PIC X(100).
+000375 01  WS-IN-REC-LEN         PIC 9(3) VALUE 72.
+000377 01  WS-OUT-REC-LEN        PIC 9(3) VALUE 72.
+000380 LINKAGE SECTION.
+000390 COPY RENRPTLS.
+000400 PROCEDURE DIVISION USING RENRPT-PARMS.
+000410 RPT-START.
+000420     MOVE FUNCTION TRIM(RS-IN-PATH)  TO WS-IN-NAME.
+000430     MOVE FUNCTION TRIM(RS-OUT-PATH) TO WS-OUT-NAME.
+000440     INITIALIZE RS-RESULT.
+000450     OPEN INPUT RPT-IN-FILE RPT-OUT-FILE.
+000460 RPT-LOOP.
+000463     MOVE SPACES TO RPT-INREC.
+000465     MOVE SPACES TO RPT-OUTREC.
+000470     READ RPT-IN-FILE AT END GO TO RPT-STOPIT.
+000480     READ RPT-OUT-FILE AT END GO TO RPT-STOPIT.
+000490     ADD 1 TO RS-RECORDS-COMPARED.
+000500     IF RS-RECORDS-COMPARED = 1
+000510         MOVE RI-SEQNO TO RS-FIRST-OLD-SEQNO
+000520         MOVE RO-SEQNO TO RS-FIRST-NEW-SEQNO.
+000530     MOVE RI-SEQNO TO RS-LAST-OLD-SEQNO.
+000540     MOVE RO-SEQNO TO RS-LAST-NEW-SEQNO.
+000550     IF RI-BODY = RO-BODY
+000560         ADD 1 TO RS-UNCHANGED-COUNT
+000570     ELSE
+000580         ADD 1 TO RS-CHANGED-COUNT.
+000590     GO TO RPT-LOOP.
+000600 RPT-STOPIT.
+000610     CLOSE RPT-IN-FILE RPT-OUT-FILE.
+000620     MOVE 0 TO RS-RETURN-CODE.
+000630     MOVE "REPORT COMPLETE" TO RS-MESSAGE.
+000640     EXIT PROGRAM.
